@@ -0,0 +1,13 @@
+      ******************************************************************
+      *
+      * (C) Copyright 1984-2024 Rocket Software, Inc. or one of its
+      * affiliates. All Rights Reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+
+           03  (prefix)-operator-id   pic x(8).
+           03  (prefix)-can-maintain  pic x.
+               88  (prefix)-authorized value "Y".
