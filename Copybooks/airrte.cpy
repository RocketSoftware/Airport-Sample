@@ -0,0 +1,16 @@
+      ******************************************************************
+      *
+      * (C) Copyright 1984-2024 Rocket Software, Inc. or one of its
+      * affiliates. All Rights Reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+
+           03  (prefix)-key.
+               05  (prefix)-origin     pic x(4).
+               05  (prefix)-dest       pic x(4).
+               05  (prefix)-airline    pic x(3).
+           03  (prefix)-flight-start   pic 9(4).
+           03  (prefix)-flight-end     pic 9(4).
