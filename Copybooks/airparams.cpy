@@ -14,13 +14,59 @@
            88 open-file                             value "4".
            88 close-file                            value "5".
            88 display-record                        value "6".
+           88 add-airport                           value "7".
+           88 update-airport                        value "8".
+           88 delete-airport                        value "9".
+           88 get-itinerary-distance                value "A".
+           88 get-nearest                           value "B".
+           88 get-airlines                          value "C".
+           88 cache-distance                        value "D".
        01 (ap-prefix)-airport1                      pic x(4).
        01 (ap-prefix)-airport2                      pic x(4).
        01 (ap-prefix)-prefix-text                   pic x(4).
        01 (ap-prefix)-distance-result.
            03 distance-km               pic zz,zz9.
            03 distance-miles            pic zz,zz9.
+           03 distance-nautical-miles   pic zz,zz9.
+           03 distance-bearing          pic zz9.
+           03 distance-flight-hours     pic 999.
+           03 distance-flight-minutes   pic 99.
        01 (ap-prefix)-matched-codes-array           pic x(350).
-       01 (ap-prefix)-matched-codes                 redefines 
-          (ap-prefix)-matched-codes-array pic x(35) occurs 10.
+       01 (ap-prefix)-matched-codes                 redefines
+           (ap-prefix)-matched-codes-array pic x(35) occurs 10.
+       01 (ap-prefix)-continue-after-code           pic x(4).
+       01 (ap-prefix)-more-matches                  pic x.
+           88 more-matches-available                value "Y".
        01 (ap-prefix)-file-status    pic xx.
+       01 (ap-prefix)-message                       pic x(40).
+       01 (ap-prefix)-operator-id                   pic x(8).
+       *> multi-leg itinerary distance lookup
+       01 (ap-prefix)-itinerary-count                pic 9(2).
+       01 (ap-prefix)-itinerary-codes                pic x(4) occurs 10.
+       01 (ap-prefix)-itinerary-result.
+           03 (ap-prefix)-leg-result occurs 9.
+               05 leg-distance-km       pic zz,zz9.
+               05 leg-distance-miles    pic zz,zz9.
+           03 itinerary-total-km        pic zzz,zz9.
+           03 itinerary-total-miles     pic zzz,zz9.
+       *> nearest-N airports lookup
+       01 (ap-prefix)-nearest-count                  pic 9(2).
+       01 (ap-prefix)-nearest-results occurs 10.
+           03 nearest-code              pic x(4).
+           03 nearest-name              pic x(30).
+           03 nearest-distance-km       pic zz,zz9.
+       *> airline/route cross-reference lookup
+       01 (ap-prefix)-airline-count                  pic 9(2).
+       01 (ap-prefix)-airline-results occurs 10.
+           03 rte-airline-code          pic x(3).
+           03 rte-flight-start          pic 9(4).
+           03 rte-flight-end            pic 9(4).
+       *> optional size-class filter on get-code-matches; blank means
+       *> no filtering by airport size
+       01 (ap-prefix)-size-filter                    pic x.
+      *> per-terminal/operator preferred distance unit, looked up off
+      *> airpref-file at open-file time
+       01 (ap-prefix)-preferred-unit                 pic x.
+           88 unit-km                                value "K".
+           88 unit-miles                             value "M".
+           88 unit-nm                                value "N".
