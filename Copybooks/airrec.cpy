@@ -8,6 +8,7 @@
       ******************************************************************
 	  
            03  (prefix)-code       pic x(4).
+           03  (prefix)-icao       pic x(4).
            03  (prefix)-name       pic x(30).
            03  (prefix)-city       pic x(30).
            03  (prefix)-country    pic x(20).
@@ -20,4 +21,17 @@
                    07  (prefix)-long-sign    pic x.
                    07  (prefix)-long-degs    pic 9(3).
                    07  (prefix)-long-mins    pic 9(6).
+           03  (prefix)-status       pic x.
+               88  (prefix)-active   value "A".
+               88  (prefix)-closed   value "C".
+           03  (prefix)-elevation-ft pic s9(5).
+           03  (prefix)-utc-offset   pic s9(2)v99.
+           03  (prefix)-runway-length-ft pic 9(5).
+           03  (prefix)-size-class     pic x.
+               88  (prefix)-size-small  value "S".
+               88  (prefix)-size-medium value "M".
+               88  (prefix)-size-large  value "L".
+           03  (prefix)-localized-names occurs 3.
+               05  (prefix)-lang-code    pic x(2).
+               05  (prefix)-local-name   pic x(30).
 
