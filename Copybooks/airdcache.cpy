@@ -0,0 +1,17 @@
+      ******************************************************************
+      *
+      * (C) Copyright 1984-2024 Rocket Software, Inc. or one of its
+      * affiliates. All Rights Reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+
+           03  (prefix)-pair-key.
+               05  (prefix)-airport1   pic x(4).
+               05  (prefix)-airport2   pic x(4).
+           03  (prefix)-distance-km    comp-2.
+           03  (prefix)-distance-miles comp-2.
+           03  (prefix)-distance-nm    comp-2.
+           03  (prefix)-bearing        comp-2.
