@@ -0,0 +1,14 @@
+      ******************************************************************
+      *
+      * (C) Copyright 1984-2024 Rocket Software, Inc. or one of its
+      * affiliates. All Rights Reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+
+           03  (prefix)-timestamp     pic x(21).
+           03  (prefix)-function      pic x.
+           03  (prefix)-code          pic x(4).
+           03  (prefix)-operator      pic x(8).
