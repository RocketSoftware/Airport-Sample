@@ -0,0 +1,219 @@
+      ******************************************************************
+      *
+      * (C) Copyright 1984-2024 Rocket Software, Inc. or one of its affiliates. All Rights Reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *
+      * Runs TestAIRCODE, TestGetDetails, TestGetDetailsValidCode,
+      * TestGetDetailsInvalidCode and TestGetMatches - the AirportTests
+      * mfunit fixtures - in sequence against a designated test copy of
+      * the airport master file, and writes one consolidated pass/fail
+      * report instead of the separate runs an operator would otherwise
+      * have to drive and read by hand.
+      *
+      * Each fixture exposes its case, its setup and its teardown as
+      * named entry points following the mfunit MFU-TC-xxx naming
+      * convention (visible in the fixtures themselves as
+      * "entry MFU-TC-PREFIX & <case-name>" and friends); this driver
+      * builds those same entry-point names at run time and calls them
+      * dynamically, so adding another fixture later only means adding
+      * a row to test-suite-name and nothing else. A case entry point
+      * is expected to GOBACK RETURNING 0 on success, the same
+      * convention the fixtures' own setup/teardown entries use.
+      *
+      * TestGetDetailsValidCode and TestGetDetailsInvalidCode are the
+      * two data-driven cases inside TestGetDetailsDataDriven.cbl - the
+      * fixture's PROGRAM-ID is not itself a case name. Each is driven
+      * off a CSV row, so its MFU-TC-METADATA-SETUP-xxx entry has to run
+      * before the case entry to load that row into MFU-MD-TESTDATA;
+      * test-suite-needs-metadata marks which rows need that extra call.
+      *
+      * dd_test_airports names a test copy of the airport master file;
+      * this driver points dd_airports at it for the duration of the
+      * run so the fixtures' own open-file calls into aircode pick it
+      * up without the fixtures needing to know a test run is under
+      * way.
+      *
+      ******************************************************************
+       program-id. airtest.
+
+       select report-file assign report-file-name
+           organization line sequential
+           file status is report-status.
+
+       data division.
+       fd report-file.
+       01 report-rec                   pic x(132).
+
+       working-storage section.
+       01 report-status                pic xx.
+       78 report-dat                   value "dd_test_results".
+       78 test-airports-dat            value "dd_test_airports".
+       78 airports-dat                 value "dd_airports".
+
+       01 test-airports-path           pic x(80).
+
+       01 test-suite-names.
+           03 filler                    pic x(30)
+                                         value "TestAIRCODE".
+           03 filler                    pic x
+                                         value "N".
+           03 filler                    pic x(30)
+                                         value "TestGetDetails".
+           03 filler                    pic x
+                                         value "N".
+           03 filler                    pic x(30)
+                                     value "TestGetDetailsValidCode".
+           03 filler                    pic x
+                                         value "Y".
+           03 filler                    pic x(30)
+                                     value "TestGetDetailsInvalidCode".
+           03 filler                    pic x
+                                         value "Y".
+           03 filler                    pic x(30)
+                                         value "TestGetMatches".
+           03 filler                    pic x
+                                         value "N".
+       01 test-suite-table redefines test-suite-names.
+           03 test-suite-entry occurs 5.
+               05 test-suite-name          pic x(30).
+               05 test-suite-metadata-flag pic x.
+                   88 suite-needs-metadata value "Y".
+
+       01 suite-idx                    pic 9(2).
+       01 entry-name-work              pic x(48).
+       01 case-return-code             pic s9(9) comp-5.
+       01 case-return-code-disp        pic z(8)9.
+       01 case-call-status             pic x.
+           88 case-call-succeeded      value "Y".
+       01 detail-line                  pic x(132).
+
+       01 test-counters.
+           03 suites-run                pic 9(3) value 0.
+           03 suites-passed              pic 9(3) value 0.
+           03 suites-failed              pic 9(3) value 0.
+
+       procedure division.
+       main section.
+           perform open-files
+           perform point-at-test-airports
+           perform varying suite-idx from 1 by 1 until suite-idx > 5
+               perform run-one-suite
+           end-perform
+           perform write-test-summary
+           perform close-files
+           stop run
+       .
+
+       open-files section.
+           display report-dat upon environment-name
+           accept report-file-name from environment-value
+           open output report-file
+       .
+
+       point-at-test-airports section.
+           display test-airports-dat upon environment-name
+           accept test-airports-path from environment-value
+           display airports-dat upon environment-name
+           display test-airports-path upon environment-value
+       .
+
+       run-one-suite section.
+           add 1 to suites-run
+
+           if suite-needs-metadata(suite-idx)
+               move spaces to entry-name-work
+               string "MFU-TC-METADATA-SETUP-" delimited by size
+                      function trim(test-suite-name(suite-idx))
+                          delimited by size
+                      into entry-name-work
+               call function trim(entry-name-work)
+                   on exception
+                       continue
+               end-call
+           end-if
+
+           move spaces to entry-name-work
+           string "MFU-TC-SETUP-" delimited by size
+                  function trim(test-suite-name(suite-idx))
+                      delimited by size
+                  into entry-name-work
+           call function trim(entry-name-work)
+               on exception
+                   continue
+           end-call
+
+           move spaces to entry-name-work
+           string "MFU-TC-" delimited by size
+                  function trim(test-suite-name(suite-idx))
+                      delimited by size
+                  into entry-name-work
+           move "Y" to case-call-status
+           call function trim(entry-name-work)
+               on exception
+                   move "N" to case-call-status
+           end-call
+           if case-call-succeeded
+               move return-code to case-return-code
+           else
+               move 1 to case-return-code
+           end-if
+
+           move case-return-code to case-return-code-disp
+           move spaces to detail-line
+           if case-return-code = 0
+               add 1 to suites-passed
+               string test-suite-name(suite-idx) delimited by space
+                      " - PASS - expected 0, actual " delimited
+                          by size
+                      case-return-code-disp delimited by size
+                      into detail-line
+           else
+               add 1 to suites-failed
+               string test-suite-name(suite-idx) delimited by space
+                      " - FAIL - expected 0, actual " delimited
+                          by size
+                      case-return-code-disp delimited by size
+                      into detail-line
+           end-if
+           write report-rec from detail-line
+
+           move spaces to entry-name-work
+           string "MFU-TC-TEARDOWN-" delimited by size
+                  function trim(test-suite-name(suite-idx))
+                      delimited by size
+                  into entry-name-work
+           call function trim(entry-name-work)
+               on exception
+                   continue
+           end-call
+       .
+
+       write-test-summary section.
+           move spaces to detail-line
+           write report-rec from detail-line
+           move spaces to detail-line
+           string "Suites run     : " delimited by size
+                  suites-run delimited by size
+                  into detail-line
+           write report-rec from detail-line
+           move spaces to detail-line
+           string "Suites passed  : " delimited by size
+                  suites-passed delimited by size
+                  into detail-line
+           write report-rec from detail-line
+           move spaces to detail-line
+           string "Suites failed  : " delimited by size
+                  suites-failed delimited by size
+                  into detail-line
+           write report-rec from detail-line
+       .
+
+       close-files section.
+           close report-file
+       .
+
+       end program airtest.
