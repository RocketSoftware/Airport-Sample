@@ -0,0 +1,152 @@
+      ******************************************************************
+      *
+      * (C) Copyright 1984-2024 Rocket Software, Inc. or one of its affiliates. All Rights Reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *
+      * Reads airfile sequentially end to end and reports any record
+      * with an out-of-range lat/long minutes value, a non-numeric
+      * fa-degs/fa-mins, or a blank f-name/f-country, since a bad
+      * manual edit to the master file otherwise just shows up later
+      * as a silently wrong distance on the DISTSCRN screen.
+      *
+      ******************************************************************
+       program-id. airqual.
+
+       select airfile assign airfile-name
+           organization indexed
+           record key is f-code with no duplicates
+           alternate record key is f-icao with duplicates
+           alternate record key is f-city with duplicates
+           alternate record key is f-country with duplicates
+           file status is file-status
+           access dynamic.
+
+       data division.
+       fd airfile.
+       01 f-rec.
+       copy "airrec.cpy" replacing ==(prefix)== by ==f==.
+
+       working-storage section.
+       01 file-status                  pic xx.
+       78 airport-dat                  value "dd_airports".
+
+       01 more-records                 pic x value "Y".
+           88 no-more-records          value "N".
+
+       01 exception-flag               pic x.
+           88 record-has-exception     value "Y".
+
+       01 audit-counters.
+           03 records-read             pic 9(7) value 0.
+           03 records-exceptioned      pic 9(7) value 0.
+
+       *> working fields for decoding fa-degs/fa-mins the same way
+       *> convert-angle (aircode.cbl) does, so an out-of-range minutes
+       *> value is caught here before it ever reaches DISTSCRN.
+       01 decode-mins                  pic 9(6).
+       01 decoded-minutes              comp-2.
+
+       procedure division.
+       main section.
+           perform open-files
+           perform until no-more-records
+               perform read-next-airport
+               if not no-more-records
+                   perform audit-one-airport
+               end-if
+           end-perform
+           perform close-files
+           perform display-summary
+           stop run
+       .
+
+       open-files section.
+           display airport-dat upon environment-name
+           accept airfile-name from environment-value
+           open input airfile
+           move low-values to f-code
+           start airfile key >= f-code
+               invalid key
+                   move "N" to more-records
+           end-start
+       .
+
+       read-next-airport section.
+           read airfile next record
+               at end
+                   move "N" to more-records
+               not at end
+                   add 1 to records-read
+           end-read
+       .
+
+       audit-one-airport section.
+           move "N" to exception-flag
+           display "Auditing " f-code
+
+           if f-lat-mins not numeric or f-long-mins not numeric
+                   or f-lat-degs not numeric or f-long-degs not numeric
+               move "Y" to exception-flag
+               display "  ** non-numeric lat/long degs or mins"
+           else
+               move f-lat-mins to decode-mins
+               perform decode-minutes-field
+               if decoded-minutes >= 60
+                   move "Y" to exception-flag
+                   display "  ** latitude minutes out of range: "
+                           decoded-minutes
+               end-if
+
+               move f-long-mins to decode-mins
+               perform decode-minutes-field
+               if decoded-minutes >= 60
+                   move "Y" to exception-flag
+                   display "  ** longitude minutes out of range: "
+                           decoded-minutes
+               end-if
+           end-if
+
+           if f-name = spaces
+               move "Y" to exception-flag
+               display "  ** name is blank"
+           end-if
+
+           if f-country = spaces
+               move "Y" to exception-flag
+               display "  ** country is blank"
+           end-if
+
+           if record-has-exception
+               add 1 to records-exceptioned
+           end-if
+       .
+
+       decode-minutes-field section.
+       *> mirrors aircode.cbl's convert-angle normalization so a
+       *> corrupt fa-mins value is flagged the same way it would be
+       *> misinterpreted at lookup time.
+           if decode-mins = 0
+               move 1 to decode-mins
+           end-if
+           move decode-mins to decoded-minutes
+           perform until decoded-minutes < 1.0
+               compute decoded-minutes = decoded-minutes * .1
+           end-perform
+           compute decoded-minutes = decoded-minutes * 60
+       .
+
+       display-summary section.
+           display "Airport data-quality audit complete"
+           display "  Records read       : " records-read
+           display "  Records exceptioned: " records-exceptioned
+       .
+
+       close-files section.
+           close airfile
+       .
+
+       end program airqual.
