@@ -0,0 +1,258 @@
+      ******************************************************************
+      *
+      * (C) Copyright 1984-2024 Rocket Software, Inc. or one of its affiliates. All Rights Reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *
+      * Bulk-loads airfile from a sequential OpenFlights-style CSV
+      * extract (one airport per line):
+      *
+      *     code,name,city,country,lat,long
+      *
+      * where lat/long are signed decimal degrees. Records already on
+      * airfile are rewritten in place; new codes are added.
+      *
+      ******************************************************************
+       program-id. airload.
+
+       select csv-file assign csv-file-name
+           organization line sequential
+           file status is csv-status.
+
+       select airfile assign airfile-name
+           organization indexed
+           record key is f-code with no duplicates
+           alternate record key is f-icao with duplicates
+           alternate record key is f-city with duplicates
+           alternate record key is f-country with duplicates
+           file status is file-status
+           access dynamic.
+
+       select restart-file assign restart-file-name
+           organization line sequential
+           file status is restart-status.
+
+       data division.
+       fd csv-file.
+       01 csv-rec                      pic x(200).
+
+       fd airfile.
+       01 f-rec.
+       copy "airrec.cpy" replacing ==(prefix)== by ==f==.
+
+       fd restart-file.
+       01 restart-rec.
+           03 restart-count            pic 9(9).
+
+       working-storage section.
+       01 csv-status                   pic xx.
+       01 file-status                  pic xx.
+       01 restart-status               pic xx.
+       78 csv-dat                      value "dd_airload_in".
+       78 airport-dat                  value "dd_airports".
+       78 restart-dat                  value "dd_airload_restart".
+       78 checkpoint-interval          value 100.
+
+       01 checkpoint-base              pic 9(9) value 0.
+       01 skip-count                   pic 9(9) value 0.
+
+       01 more-input                   pic x value "Y".
+           88 no-more-input            value "N".
+
+       01 csv-fields.
+           03 csv-code                 pic x(4).
+           03 csv-name                 pic x(30).
+           03 csv-city                 pic x(30).
+           03 csv-country              pic x(20).
+           03 csv-lat                  pic x(15).
+           03 csv-long                 pic x(15).
+
+       01 decimal-degrees              comp-2.
+       01 abs-degrees                  comp-2.
+       01 whole-degrees                comp-2.
+       01 fraction-degrees             comp-2.
+
+       01 angle-sign                   pic x.
+       01 angle-degs                   pic 9(3).
+       01 angle-mins                   pic 9(6).
+
+       01 load-counters.
+           03 records-read             pic 9(7) value 0.
+           03 records-added            pic 9(7) value 0.
+           03 records-updated          pic 9(7) value 0.
+           03 records-rejected         pic 9(7) value 0.
+
+       procedure division.
+       main section.
+           perform open-files
+           perform skip-to-restart-point
+           perform until no-more-input
+               perform read-csv-record
+               if not no-more-input
+                   perform load-one-airport
+                   perform checkpoint-if-due
+               end-if
+           end-perform
+           perform reset-restart-point
+           perform close-files
+           perform display-summary
+           stop run
+       .
+
+       open-files section.
+           display csv-dat upon environment-name
+           accept csv-file-name from environment-value
+           open input csv-file
+
+           display airport-dat upon environment-name
+           accept airfile-name from environment-value
+           open i-o airfile
+           if file-status = "35"
+               open output airfile
+               close airfile
+               open i-o airfile
+           end-if
+
+           display restart-dat upon environment-name
+           accept restart-file-name from environment-value
+           open input restart-file
+           if restart-status = "00"
+               read restart-file into restart-rec
+                   not at end
+                       move restart-count to checkpoint-base
+               end-read
+           end-if
+           close restart-file
+       .
+
+       skip-to-restart-point section.
+       *> a prior run's checkpoint means this many input records were
+       *> already applied to airfile, so they're read and discarded
+       *> here rather than reprocessed.
+           perform varying skip-count from 1 by 1
+                   until skip-count > checkpoint-base
+               read csv-file into csv-rec
+                   at end
+                       move "N" to more-input
+               end-read
+           end-perform
+           move checkpoint-base to records-read
+       .
+
+       checkpoint-if-due section.
+           if function mod(records-read, checkpoint-interval) = 0
+               perform write-restart-point
+           end-if
+       .
+
+       write-restart-point section.
+           open output restart-file
+           move records-read to restart-count
+           write restart-rec
+           close restart-file
+       .
+
+       reset-restart-point section.
+       *> the job ran to completion, so the checkpoint is cleared and
+       *> the next run starts from the top of the input again.
+           open output restart-file
+           move 0 to restart-count
+           write restart-rec
+           close restart-file
+       .
+
+       read-csv-record section.
+           read csv-file into csv-rec
+               at end
+                   move "N" to more-input
+               not at end
+                   add 1 to records-read
+                   perform parse-csv-record
+           end-read
+       .
+
+       parse-csv-record section.
+           initialize csv-fields
+           unstring csv-rec delimited by ","
+               into csv-code csv-name csv-city csv-country
+                    csv-lat csv-long
+           end-unstring
+       .
+
+       load-one-airport section.
+           if csv-code = spaces
+               add 1 to records-rejected
+           else
+               move function upper-case(csv-code) to f-code
+               read airfile
+                   invalid key
+                       initialize f-rec
+                       move function upper-case(csv-code) to f-code
+                       perform populate-airport-from-csv
+                       write f-rec
+                           invalid key
+                               add 1 to records-rejected
+                           not invalid key
+                               add 1 to records-added
+                       end-write
+                   not invalid key
+                       perform populate-airport-from-csv
+                       rewrite f-rec
+                           invalid key
+                               add 1 to records-rejected
+                           not invalid key
+                               add 1 to records-updated
+                       end-rewrite
+               end-read
+           end-if
+       .
+
+       populate-airport-from-csv section.
+           move csv-name to f-name
+           move csv-city to f-city
+           move csv-country to f-country
+           move function numval(csv-lat) to decimal-degrees
+           perform encode-angle
+           move angle-sign to f-lat-sign
+           move angle-degs to f-lat-degs
+           move angle-mins to f-lat-mins
+           move function numval(csv-long) to decimal-degrees
+           perform encode-angle
+           move angle-sign to f-long-sign
+           move angle-degs to f-long-degs
+           move angle-mins to f-long-mins
+       .
+
+       encode-angle section.
+       *> converts a signed decimal-degrees value into the file's
+       *> sign/degrees/minutes representation.
+           if decimal-degrees < 0
+               move "-" to angle-sign
+           else
+               move "+" to angle-sign
+           end-if
+           compute abs-degrees = function abs(decimal-degrees)
+           compute whole-degrees = function integer-part(abs-degrees)
+           compute fraction-degrees = abs-degrees - whole-degrees
+           move whole-degrees to angle-degs
+           compute angle-mins =
+               function integer(fraction-degrees * 1000000 + 0.5)
+       .
+
+       display-summary section.
+           display "Airport bulk load complete"
+           display "  Records read     : " records-read
+           display "  Airports added   : " records-added
+           display "  Airports updated : " records-updated
+           display "  Records rejected : " records-rejected
+       .
+
+       close-files section.
+           close csv-file
+           close airfile
+       .
+
+       end program airload.
