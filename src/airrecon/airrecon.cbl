@@ -0,0 +1,312 @@
+      ******************************************************************
+      *
+      * (C) Copyright 1984-2024 Rocket Software, Inc. or one of its affiliates. All Rights Reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *
+      * Dry-run reconciliation of airfile against a vendor reference
+      * feed (the same OpenFlights-style CSV airload takes). Airfile
+      * itself is never touched here - a classic sorted match/merge
+      * against the feed, on ascending code, reports:
+      *
+      *     NEW     - code is on the feed but not on airfile
+      *     CHANGED - code is on both but name/city/country/lat/long
+      *               differ
+      *     MISSING - code is on airfile but not on the feed
+      *
+      ******************************************************************
+       program-id. airrecon.
+
+       select feed-file assign feed-file-name
+           organization line sequential
+           file status is feed-status.
+
+       select sort-feed assign to "sortwk2".
+
+       select airfile assign airfile-name
+           organization indexed
+           record key is f-code with no duplicates
+           alternate record key is f-icao with duplicates
+           alternate record key is f-city with duplicates
+           alternate record key is f-country with duplicates
+           file status is file-status
+           access dynamic.
+
+       select report-file assign report-file-name
+           organization line sequential
+           file status is report-status.
+
+       data division.
+       fd feed-file.
+       01 feed-rec                     pic x(200).
+
+       sd sort-feed.
+       01 sf-rec.
+           03 sf-code                  pic x(4).
+           03 sf-name                  pic x(30).
+           03 sf-city                  pic x(30).
+           03 sf-country               pic x(20).
+           03 sf-lat-sign              pic x.
+           03 sf-lat-degs              pic 9(3).
+           03 sf-lat-mins              pic 9(6).
+           03 sf-long-sign             pic x.
+           03 sf-long-degs             pic 9(3).
+           03 sf-long-mins             pic 9(6).
+
+       fd airfile.
+       01 f-rec.
+       copy "airrec.cpy" replacing ==(prefix)== by ==f==.
+
+       fd report-file.
+       01 report-rec                   pic x(132).
+
+       working-storage section.
+       01 feed-status                  pic xx.
+       01 file-status                  pic xx.
+       01 report-status                pic xx.
+       78 feed-dat                     value "dd_recon_feed".
+       78 airport-dat                  value "dd_airports".
+       78 report-dat                   value "dd_recon_out".
+
+       01 csv-fields.
+           03 csv-code                 pic x(4).
+           03 csv-name                 pic x(30).
+           03 csv-city                 pic x(30).
+           03 csv-country              pic x(20).
+           03 csv-lat                  pic x(15).
+           03 csv-long                 pic x(15).
+
+       01 decimal-degrees              comp-2.
+       01 abs-degrees                  comp-2.
+       01 whole-degrees                comp-2.
+       01 fraction-degrees             comp-2.
+
+       01 angle-sign                   pic x.
+       01 angle-degs                   pic 9(3).
+       01 angle-mins                   pic 9(6).
+
+       01 more-feed-input              pic x value "Y".
+           88 no-more-feed-input       value "N".
+
+       01 more-feed-sorted             pic x value "Y".
+           88 no-more-feed-sorted      value "N".
+       01 more-airfile                 pic x value "Y".
+           88 no-more-airfile          value "N".
+
+       01 field-changed                pic x.
+           88 fields-differ            value "Y".
+
+       01 recon-counters.
+           03 count-new                pic 9(7) value 0.
+           03 count-changed            pic 9(7) value 0.
+           03 count-missing            pic 9(7) value 0.
+           03 count-matched            pic 9(7) value 0.
+
+       01 detail-line                  pic x(80).
+
+       procedure division.
+       main section.
+           perform open-report-file
+           sort sort-feed
+               on ascending key sf-code
+               input procedure is load-feed-into-sort
+               output procedure is reconcile-against-airfile
+           perform write-recon-summary
+           perform close-report-file
+           stop run
+       .
+
+       load-feed-into-sort section.
+           display feed-dat upon environment-name
+           accept feed-file-name from environment-value
+           open input feed-file
+           perform until no-more-feed-input
+               read feed-file into feed-rec
+                   at end
+                       move "N" to more-feed-input
+                   not at end
+                       perform parse-feed-record
+                       release sf-rec
+               end-read
+           end-perform
+           close feed-file
+       .
+
+       parse-feed-record section.
+           initialize csv-fields
+           unstring feed-rec delimited by ","
+               into csv-code csv-name csv-city csv-country
+                    csv-lat csv-long
+           end-unstring
+           move function upper-case(csv-code) to sf-code
+           move csv-name to sf-name
+           move csv-city to sf-city
+           move csv-country to sf-country
+           move function numval(csv-lat) to decimal-degrees
+           perform encode-angle
+           move angle-sign to sf-lat-sign
+           move angle-degs to sf-lat-degs
+           move angle-mins to sf-lat-mins
+           move function numval(csv-long) to decimal-degrees
+           perform encode-angle
+           move angle-sign to sf-long-sign
+           move angle-degs to sf-long-degs
+           move angle-mins to sf-long-mins
+       .
+
+       encode-angle section.
+       *> converts a signed decimal-degrees value into the file's
+       *> sign/degrees/minutes representation.
+           if decimal-degrees < 0
+               move "-" to angle-sign
+           else
+               move "+" to angle-sign
+           end-if
+           compute abs-degrees = function abs(decimal-degrees)
+           compute whole-degrees = function integer-part(abs-degrees)
+           compute fraction-degrees = abs-degrees - whole-degrees
+           move whole-degrees to angle-degs
+           compute angle-mins =
+               function integer(fraction-degrees * 1000000 + 0.5)
+       .
+
+       reconcile-against-airfile section.
+           display airport-dat upon environment-name
+           accept airfile-name from environment-value
+           open input airfile
+           move low-values to f-code
+           start airfile key >= f-code
+               invalid key
+                   move "N" to more-airfile
+           end-start
+           perform read-next-airfile-record
+           perform read-next-sorted-feed
+           perform match-merge-loop
+               until no-more-feed-sorted and no-more-airfile
+           close airfile
+       .
+
+       read-next-sorted-feed section.
+           return sort-feed
+               at end
+                   move "N" to more-feed-sorted
+           end-return
+       .
+
+       read-next-airfile-record section.
+           read airfile next record
+               at end
+                   move "N" to more-airfile
+           end-read
+       .
+
+       match-merge-loop section.
+           evaluate true
+               when no-more-feed-sorted
+                   perform report-missing-from-feed
+                   perform read-next-airfile-record
+               when no-more-airfile
+                   perform report-new-code
+                   perform read-next-sorted-feed
+               when sf-code < f-code
+                   perform report-new-code
+                   perform read-next-sorted-feed
+               when sf-code > f-code
+                   perform report-missing-from-feed
+                   perform read-next-airfile-record
+               when other
+                   perform compare-matched-code
+                   perform read-next-sorted-feed
+                   perform read-next-airfile-record
+           end-evaluate
+       .
+
+       compare-matched-code section.
+           move "N" to field-changed
+           if sf-name not = f-name or sf-city not = f-city
+                   or sf-country not = f-country
+                   or sf-lat-sign not = f-lat-sign
+                   or sf-lat-degs not = f-lat-degs
+                   or sf-lat-mins not = f-lat-mins
+                   or sf-long-sign not = f-long-sign
+                   or sf-long-degs not = f-long-degs
+                   or sf-long-mins not = f-long-mins
+               move "Y" to field-changed
+           end-if
+           if fields-differ
+               add 1 to count-changed
+               move spaces to detail-line
+               string "CHANGED  " delimited by size
+                      sf-code delimited by space
+                      " - " delimited by size
+                      f-name delimited by space
+                      " -> " delimited by size
+                      sf-name delimited by space
+                      into detail-line
+               write report-rec from detail-line
+           else
+               add 1 to count-matched
+           end-if
+       .
+
+       report-new-code section.
+           add 1 to count-new
+           move spaces to detail-line
+           string "NEW      " delimited by size
+                  sf-code delimited by space
+                  " - " delimited by size
+                  sf-name delimited by space
+                  into detail-line
+           write report-rec from detail-line
+       .
+
+       report-missing-from-feed section.
+           add 1 to count-missing
+           move spaces to detail-line
+           string "MISSING  " delimited by size
+                  f-code delimited by space
+                  " - " delimited by size
+                  f-name delimited by space
+                  into detail-line
+           write report-rec from detail-line
+       .
+
+       write-recon-summary section.
+           move spaces to report-rec
+           write report-rec
+           move spaces to detail-line
+           string "New on feed     : " delimited by size
+                  count-new delimited by size
+                  into detail-line
+           write report-rec from detail-line
+           move spaces to detail-line
+           string "Changed fields  : " delimited by size
+                  count-changed delimited by size
+                  into detail-line
+           write report-rec from detail-line
+           move spaces to detail-line
+           string "Missing on feed : " delimited by size
+                  count-missing delimited by size
+                  into detail-line
+           write report-rec from detail-line
+           move spaces to detail-line
+           string "Unchanged       : " delimited by size
+                  count-matched delimited by size
+                  into detail-line
+           write report-rec from detail-line
+       .
+
+       open-report-file section.
+           display report-dat upon environment-name
+           accept report-file-name from environment-value
+           open output report-file
+       .
+
+       close-report-file section.
+           close report-file
+       .
+
+       end program airrecon.
