@@ -0,0 +1,161 @@
+      ******************************************************************
+      *
+      * (C) Copyright 1984-2024 Rocket Software, Inc. or one of its affiliates. All Rights Reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *
+      * Reads airfile sequentially by f-code and writes every field
+      * from airrec.cpy out as a comma-delimited sequential file, for
+      * loading into a spreadsheet.
+      *
+      ******************************************************************
+       program-id. airexp.
+
+       select airfile assign airfile-name
+           organization indexed
+           record key is f-code with no duplicates
+           alternate record key is f-icao with duplicates
+           alternate record key is f-city with duplicates
+           alternate record key is f-country with duplicates
+           file status is file-status
+           access dynamic.
+
+       select csv-file assign csv-file-name
+           organization line sequential
+           file status is csv-status.
+
+       data division.
+       fd airfile.
+       01 f-rec.
+       copy "airrec.cpy" replacing ==(prefix)== by ==f==.
+
+       fd csv-file.
+       01 csv-rec                      pic x(200).
+
+       working-storage section.
+       01 file-status                  pic xx.
+       01 csv-status                   pic xx.
+       78 airport-dat                  value "dd_airports".
+       78 csv-dat                      value "dd_airexp_out".
+
+       01 more-records                 pic x value "Y".
+           88 no-more-records          value "N".
+
+       01 csv-line.
+           03 csv-code                 pic x(4).
+           03 filler                   pic x value ",".
+           03 csv-icao                 pic x(4).
+           03 filler                   pic x value ",".
+           03 csv-name                 pic x(30).
+           03 filler                   pic x value ",".
+           03 csv-city                 pic x(30).
+           03 filler                   pic x value ",".
+           03 csv-country              pic x(20).
+           03 filler                   pic x value ",".
+           03 csv-lat-sign              pic x.
+           03 csv-lat-degs              pic 9(3).
+           03 filler                   pic x value ".".
+           03 csv-lat-mins              pic 9(6).
+           03 filler                   pic x value ",".
+           03 csv-long-sign             pic x.
+           03 csv-long-degs             pic 9(3).
+           03 filler                   pic x value ".".
+           03 csv-long-mins             pic 9(6).
+           03 filler                   pic x value ",".
+           03 csv-elevation-ft         pic -(5)9.
+           03 filler                   pic x value ",".
+           03 csv-runway-length-ft     pic 9(5).
+           03 filler                   pic x value ",".
+           03 csv-size-class           pic x.
+           03 filler                   pic x value ",".
+           03 csv-airport-status       pic x.
+           03 filler                   pic x value ",".
+           03 csv-utc-offset           pic -(2)9.99.
+           03 csv-localized-names occurs 3.
+               05 filler               pic x value ",".
+               05 csv-lang-code        pic x(2).
+               05 filler               pic x value ",".
+               05 csv-local-name       pic x(30).
+
+       01 lang-idx                     pic 9(2).
+
+       01 export-counters.
+           03 records-exported         pic 9(7) value 0.
+
+       procedure division.
+       main section.
+           perform open-files
+           perform until no-more-records
+               perform read-next-airport
+               if not no-more-records
+                   perform export-one-airport
+               end-if
+           end-perform
+           perform close-files
+           perform display-summary
+           stop run
+       .
+
+       open-files section.
+           display airport-dat upon environment-name
+           accept airfile-name from environment-value
+           open input airfile
+           move low-values to f-code
+           start airfile key >= f-code
+               invalid key
+                   move "N" to more-records
+           end-start
+
+           display csv-dat upon environment-name
+           accept csv-file-name from environment-value
+           open output csv-file
+       .
+
+       read-next-airport section.
+           read airfile next record
+               at end
+                   move "N" to more-records
+           end-read
+       .
+
+       export-one-airport section.
+           move f-code to csv-code
+           move f-icao to csv-icao
+           move f-name to csv-name
+           move f-city to csv-city
+           move f-country to csv-country
+           move f-lat-sign to csv-lat-sign
+           move f-lat-degs to csv-lat-degs
+           move f-lat-mins to csv-lat-mins
+           move f-long-sign to csv-long-sign
+           move f-long-degs to csv-long-degs
+           move f-long-mins to csv-long-mins
+           move f-elevation-ft to csv-elevation-ft
+           move f-runway-length-ft to csv-runway-length-ft
+           move f-size-class to csv-size-class
+           move f-status to csv-airport-status
+           move f-utc-offset to csv-utc-offset
+           perform varying lang-idx from 1 by 1 until lang-idx > 3
+               move f-lang-code(lang-idx)
+                   to csv-lang-code(lang-idx)
+               move f-local-name(lang-idx)
+                   to csv-local-name(lang-idx)
+           end-perform
+           write csv-rec from csv-line
+           add 1 to records-exported
+       .
+
+       display-summary section.
+           display "Airport master export complete"
+           display "  Records exported : " records-exported
+       .
+
+       close-files section.
+           close airfile
+           close csv-file
+       .
+
+       end program airexp.
