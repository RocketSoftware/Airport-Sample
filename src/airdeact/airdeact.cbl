@@ -0,0 +1,177 @@
+      ******************************************************************
+      *
+      * (C) Copyright 1984-2024 Rocket Software, Inc. or one of its affiliates. All Rights Reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *
+      * Works a short flat list of IATA/ICAO codes named in a regulator
+      * closure notice, one per input line, against airfile and flips
+      * each matched record's status to closed - a same-day companion
+      * to the full reference-feed reconciliation job for when only a
+      * handful of specific airports need to come out of service before
+      * the next quarterly feed load.
+      *
+      ******************************************************************
+       program-id. airdeact.
+
+       select code-file assign code-file-name
+           organization line sequential
+           file status is code-status.
+
+       select airfile assign airfile-name
+           organization indexed
+           record key is f-code with no duplicates
+           alternate record key is f-icao with duplicates
+           alternate record key is f-city with duplicates
+           alternate record key is f-country with duplicates
+           file status is file-status
+           access dynamic.
+
+       select report-file assign report-file-name
+           organization line sequential
+           file status is report-status.
+
+       data division.
+       fd code-file.
+       01 code-rec                     pic x(4).
+
+       fd airfile.
+       01 f-rec.
+       copy "airrec.cpy" replacing ==(prefix)== by ==f==.
+
+       fd report-file.
+       01 report-rec                   pic x(132).
+
+       working-storage section.
+       01 code-status                  pic xx.
+       01 file-status                  pic xx.
+       01 report-status                pic xx.
+       78 code-dat                     value "dd_retired_codes".
+       78 airport-dat                  value "dd_airports".
+       78 report-dat                   value "dd_deactivate_out".
+
+       01 more-code-input              pic x value "Y".
+           88 no-more-code-input       value "N".
+       01 airport-found                pic 9.
+
+       01 detail-line                  pic x(132).
+
+       01 deactivate-counters.
+           03 codes-read                pic 9(7) value 0.
+           03 codes-closed              pic 9(7) value 0.
+           03 codes-already-closed      pic 9(7) value 0.
+           03 codes-not-found           pic 9(7) value 0.
+
+       procedure division.
+       main section.
+           perform open-files
+           perform until no-more-code-input
+               perform read-next-code
+               if not no-more-code-input
+                   perform deactivate-one-code
+               end-if
+           end-perform
+           perform write-deactivate-summary
+           perform close-files
+           stop run
+       .
+
+       open-files section.
+           display code-dat upon environment-name
+           accept code-file-name from environment-value
+           open input code-file
+
+           display airport-dat upon environment-name
+           accept airfile-name from environment-value
+           open i-o airfile
+
+           display report-dat upon environment-name
+           accept report-file-name from environment-value
+           open output report-file
+       .
+
+       read-next-code section.
+           read code-file into code-rec
+               at end
+                   move "N" to more-code-input
+               not at end
+                   add 1 to codes-read
+           end-read
+       .
+
+       deactivate-one-code section.
+           move 0 to airport-found
+           move function upper-case(code-rec) to f-code
+           read airfile
+               invalid key
+                   move function upper-case(code-rec) to f-icao
+                   start airfile key = f-icao
+                       invalid key
+                           continue
+                       not invalid key
+                           read airfile next record
+                           move 1 to airport-found
+                   end-start
+               not invalid key
+                   move 1 to airport-found
+           end-read
+
+           move spaces to detail-line
+           if airport-found = 1
+               if f-closed
+                   add 1 to codes-already-closed
+                   string f-code delimited by space
+                          " - already closed" delimited by size
+                          into detail-line
+               else
+                   set f-closed to true
+                   rewrite f-rec
+                   add 1 to codes-closed
+                   string f-code delimited by space
+                          " - closed" delimited by size
+                          into detail-line
+               end-if
+           else
+               add 1 to codes-not-found
+               string function upper-case(code-rec) delimited by space
+                      " - not found" delimited by size
+                      into detail-line
+           end-if
+           write report-rec from detail-line
+       .
+
+       write-deactivate-summary section.
+           move spaces to detail-line
+           write report-rec from detail-line
+           move spaces to detail-line
+           string "Codes read           : " delimited by size
+                  codes-read delimited by size
+                  into detail-line
+           write report-rec from detail-line
+           move spaces to detail-line
+           string "Codes closed         : " delimited by size
+                  codes-closed delimited by size
+                  into detail-line
+           write report-rec from detail-line
+           move spaces to detail-line
+           string "Already closed       : " delimited by size
+                  codes-already-closed delimited by size
+                  into detail-line
+           write report-rec from detail-line
+           move spaces to detail-line
+           string "Codes not found      : " delimited by size
+                  codes-not-found delimited by size
+                  into detail-line
+           write report-rec from detail-line
+       .
+
+       close-files section.
+           close code-file
+           close airfile
+           close report-file
+       .
+
+       end program airdeact.
