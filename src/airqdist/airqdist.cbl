@@ -0,0 +1,184 @@
+      ******************************************************************
+      *
+      * (C) Copyright 1984-2024 Rocket Software, Inc. or one of its affiliates. All Rights Reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *
+      * Works a queue of airport-code pairs against aircode's distance
+      * lookup, one pair per input line:
+      *
+      *     code1,code2
+      *
+      * and writes one result line per pair, either the distance figures
+      * or a short reason the pair couldn't be resolved.
+      *
+      ******************************************************************
+       program-id. airqdist.
+
+       select queue-file assign queue-file-name
+           organization line sequential
+           file status is queue-status.
+
+       select result-file assign result-file-name
+           organization line sequential
+           file status is result-status.
+
+       data division.
+       fd queue-file.
+       01 queue-rec                    pic x(80).
+
+       fd result-file.
+       01 result-rec                   pic x(132).
+
+       working-storage section.
+       copy "airparams.cpy" replacing ==(ap-prefix)== by ==wq==.
+       01 wq-rec.
+       copy "airrec.cpy" replacing ==(prefix)== by ==wq==.
+
+       01 queue-status                 pic xx.
+       01 result-status                pic xx.
+       78 queue-dat                    value "dd_dist_queue".
+       78 result-dat                   value "dd_dist_results".
+
+       01 more-queue-input             pic x value "Y".
+           88 no-more-queue-input      value "N".
+
+       01 pair-fields.
+           03 pair-code1                pic x(4).
+           03 pair-code2                pic x(4).
+
+       01 detail-line                  pic x(132).
+
+       01 queue-counters.
+           03 pairs-read                pic 9(7) value 0.
+           03 pairs-resolved            pic 9(7) value 0.
+           03 pairs-rejected            pic 9(7) value 0.
+
+       procedure division.
+       main section.
+           perform open-files
+           perform until no-more-queue-input
+               perform read-queue-record
+               if not no-more-queue-input
+                   perform process-one-pair
+               end-if
+           end-perform
+           perform write-queue-summary
+           perform close-files
+           stop run
+       .
+
+       open-files section.
+           display queue-dat upon environment-name
+           accept queue-file-name from environment-value
+           open input queue-file
+
+           display result-dat upon environment-name
+           accept result-file-name from environment-value
+           open output result-file
+
+           set open-file to true
+           perform call-aircode-program
+       .
+
+       read-queue-record section.
+           read queue-file into queue-rec
+               at end
+                   move "N" to more-queue-input
+               not at end
+                   add 1 to pairs-read
+                   perform parse-queue-record
+           end-read
+       .
+
+       parse-queue-record section.
+           initialize pair-fields
+           unstring queue-rec delimited by ","
+               into pair-code1 pair-code2
+           end-unstring
+       .
+
+       process-one-pair section.
+           move function upper-case(pair-code1) to wq-airport1
+           move function upper-case(pair-code2) to wq-airport2
+           set get-distance to true
+           perform call-aircode-program
+           if wq-file-status = "00"
+               add 1 to pairs-resolved
+               move spaces to detail-line
+               string wq-airport1 delimited by space
+                      "," delimited by size
+                      wq-airport2 delimited by space
+                      "," delimited by size
+                      distance-km delimited by size
+                      "," delimited by size
+                      distance-miles delimited by size
+                      "," delimited by size
+                      distance-bearing delimited by size
+                      into detail-line
+               write result-rec from detail-line
+           else
+               add 1 to pairs-rejected
+               move spaces to detail-line
+               string wq-airport1 delimited by space
+                      "," delimited by size
+                      wq-airport2 delimited by space
+                      ",NOTFOUND" delimited by size
+                      into detail-line
+               write result-rec from detail-line
+           end-if
+       .
+
+       write-queue-summary section.
+           move spaces to detail-line
+           string "Pairs read     : " delimited by size
+                  pairs-read delimited by size
+                  into detail-line
+           write result-rec from detail-line
+           move spaces to detail-line
+           string "Pairs resolved : " delimited by size
+                  pairs-resolved delimited by size
+                  into detail-line
+           write result-rec from detail-line
+           move spaces to detail-line
+           string "Pairs rejected : " delimited by size
+                  pairs-rejected delimited by size
+                  into detail-line
+           write result-rec from detail-line
+       .
+
+       call-aircode-program section.
+           call "aircode" using by value wq-function
+                                by value wq-airport1
+                                by value wq-airport2
+                                by value wq-prefix-text
+                                by reference wq-rec
+                                by reference wq-distance-result
+                                by reference wq-matched-codes-array
+                                by reference wq-file-status
+                                by reference wq-message
+                                by reference wq-itinerary-count
+                                by reference wq-itinerary-codes
+                                by reference wq-itinerary-result
+                                by reference wq-nearest-count
+                                by reference wq-nearest-results
+                                by reference wq-continue-after-code
+                                by reference wq-more-matches
+                                by reference wq-operator-id
+                                by reference wq-airline-count
+                                by reference wq-airline-results
+                                by value wq-size-filter
+                                by reference wq-preferred-unit
+       .
+
+       close-files section.
+           set close-file to true
+           perform call-aircode-program
+           close queue-file
+           close result-file
+       .
+
+       end program airqdist.
