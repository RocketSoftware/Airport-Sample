@@ -6,12 +6,48 @@
       * on an "as is" basis and is for use at your own risk.
       *
       ******************************************************************
-       program-id aircode.
+       program-id. aircode.
 
        select airfile assign airfile-name
            organization indexed
            record key is f-code with no duplicates
+           alternate record key is f-icao with duplicates
+           alternate record key is f-city with duplicates
+           alternate record key is f-country with duplicates
            file status is file-status
+           lock mode is manual
+           access dynamic.
+
+       select qhist-file assign qhist-file-name
+           organization line sequential
+           file status is qhist-status.
+
+       select audit-file assign audit-file-name
+           organization line sequential
+           file status is audit-status.
+
+       select airauth-file assign airauth-file-name
+           organization indexed
+           record key is au-operator-id with no duplicates
+           file status is airauth-status
+           access dynamic.
+
+       select airline-file assign airline-file-name
+           organization indexed
+           record key is ar-key with no duplicates
+           file status is airline-status
+           access dynamic.
+
+       select airpref-file assign airpref-file-name
+           organization indexed
+           record key is pf-operator-id with no duplicates
+           file status is airpref-status
+           access dynamic.
+
+       select airdist-cache-file assign airdist-cache-file-name
+           organization indexed
+           record key is dc-pair-key with no duplicates
+           file status is airdist-cache-status
            access dynamic.
 
        data division.
@@ -19,6 +55,34 @@
        01 f-rec.
        copy "airrec.cpy" replacing ==(prefix)== by ==f==.
 
+       fd qhist-file.
+       01 qh-rec.
+       copy "airqhist.cpy" replacing ==(prefix)== by ==qh==.
+
+       fd audit-file.
+       01 aud-rec.
+       copy "airaudit.cpy" replacing ==(prefix)== by ==aud==.
+       02 aud-old-rec.
+       copy "airrec.cpy" replacing ==(prefix)== by ==audold==.
+       02 aud-new-rec.
+       copy "airrec.cpy" replacing ==(prefix)== by ==audnew==.
+
+       fd airauth-file.
+       01 au-rec.
+       copy "airauth.cpy" replacing ==(prefix)== by ==au==.
+
+       fd airline-file.
+       01 ar-rec.
+       copy "airrte.cpy" replacing ==(prefix)== by ==ar==.
+
+       fd airpref-file.
+       01 pf-rec.
+       copy "airpref.cpy" replacing ==(prefix)== by ==pf==.
+
+       fd airdist-cache-file.
+       01 dc-rec.
+       copy "airdcache.cpy" replacing ==(prefix)== by ==dc==.
+
        working-storage section.
        01 file-status.
          03 file-status-bit1         pic 9.
@@ -26,16 +90,60 @@
 
        01 airport-found     pic 9.
        01 airport           pic x(5).
+       01 leg-idx           pic 9(2).
+       01 itin-total-km-acc     comp-2.
+       01 itin-total-miles-acc  comp-2.
+
+       *> variables for the nearest-N airports lookup
+       01 nearest-limit         pic 9(2).
+       01 nearest-fill-count    pic 9(2).
+       01 nearest-slot          pic 9(2).
+       01 nearest-shift-idx     pic 9(2).
+       01 nearest-worth-inserting pic 9.
        78 airport-dat                  value "dd_airports".
+       78 qhist-dat                    value "dd_query_history".
+       01 qhist-status                 pic xx.
+       01 qhist-file-open              pic x value "N".
+           88 qhist-is-open            value "Y".
+       01 qhist-result                 pic x(9).
+       78 audit-dat                    value "dd_audit_log".
+       01 audit-status                 pic xx.
+       01 audit-file-open              pic x value "N".
+           88 audit-is-open            value "Y".
+       78 airauth-dat                  value "dd_operator_authority".
+       01 airauth-status               pic xx.
+       01 operator-authorized          pic 9.
+       78 airline-dat                  value "dd_airlines".
+       01 airline-status               pic xx.
+       01 airline-fill-count           pic 9(2).
+       01 airline-search-origin        pic x(4).
+       01 airline-search-dest          pic x(4).
+
+       78 airpref-dat                  value "dd_airprefs".
+       01 airpref-status               pic xx.
+       78 airdist-cache-dat            value "dd_distance_cache".
+       01 airdist-cache-status         pic xx.
        *> variables for get-code-matches
        01 aircode-array                pic x(350).
        01 aircode-matches              redefines
-          aircode-array                pic x(35) occurs 10.
+           aircode-array               pic x(35) occurs 10.
        01 idx                          pic 9(3).
        01 j                            pic 9(3).
        01 prefix-length                pic 9(3).
        78 maxtoreturn                  value 10.
 
+       *> tracks which codes are already in aircode-matches so the
+       *> city/country widened search doesn't list one twice
+       01 matched-codes-seen           pic x(4) occurs 10.
+       01 already-matched              pic 9.
+       01 dedupe-idx                   pic 9(3).
+       01 fuzzy-search-code            pic x(4).
+       01 code-mismatches              pic 9.
+       01 mismatch-pos                 pic 9.
+       01 latlong-valid                pic 9.
+       01 entry-decode-mins            pic 9(6).
+       01 entry-decoded-minutes        comp-2.
+
        *> variables for distance calculations
        01  lat1            comp-2.
        01  long1           comp-2.
@@ -43,6 +151,13 @@
        01  long2           comp-2.
        01  distance        comp-2.
        01  distance-m      comp-2.
+       01  distance-nm     comp-2.
+       01  bearing-degrees pic 999.
+
+       *> working fields for the initial-bearing calculation
+       01  bearing-y       comp-2.
+       01  bearing-x       comp-2.
+       01  bearing-radians comp-2.
 
        *> variable for converting angles as specified in airport file
        01  file-angle.
@@ -53,8 +168,13 @@
 
        78  radius-of-earth value 6371.  *> radius of earth in KM
        78  km-per-mile     value 1.609344.
+       78  km-per-nm       value 1.852.
+       78  cruise-speed-kmh value 800.  *> average cruise speed, km/h
 
        01 fp-helper comp-2.
+       01 flight-time-hours comp-2.
+       01 flight-time-whole-hours pic 9(3).
+       01 flight-time-minutes     pic 99.
 
        01  a1-rec.
        copy "airrec.cpy" replacing ==(prefix)== by ==a1==.
@@ -73,9 +193,23 @@
                                 by reference lnk-rec
                                 by reference lnk-distance-result
                                 by reference lnk-matched-codes-array
-                                by reference lnk-file-status.
+                                by reference lnk-file-status
+                                by reference lnk-message
+                                by reference lnk-itinerary-count
+                                by reference lnk-itinerary-codes
+                                by reference lnk-itinerary-result
+                                by reference lnk-nearest-count
+                                by reference lnk-nearest-results
+                                by reference lnk-continue-after-code
+                                by reference lnk-more-matches
+                                by reference lnk-operator-id
+                                by reference lnk-airline-count
+                                by reference lnk-airline-results
+                                by value lnk-size-filter
+                                by reference lnk-preferred-unit.
 
        main section.
+           move spaces to lnk-message
            evaluate true
              when get-matches
                perform get-code-matches
@@ -89,6 +223,35 @@
                perform close-airfile
              when display-record
                perform display-airport
+             when add-airport
+               perform check-operator-authorized
+               if operator-authorized = 1
+                   perform add-airport-record
+               else
+                   perform reject-unauthorized
+               end-if
+             when update-airport
+               perform check-operator-authorized
+               if operator-authorized = 1
+                   perform update-airport-record
+               else
+                   perform reject-unauthorized
+               end-if
+             when delete-airport
+               perform check-operator-authorized
+               if operator-authorized = 1
+                   perform delete-airport-record
+               else
+                   perform reject-unauthorized
+               end-if
+             when get-itinerary-distance
+               perform itinerary-distance
+             when get-nearest
+               perform nearest-airports
+             when get-airlines
+               perform airlines-for-route
+             when cache-distance
+               perform build-distance-cache-entry
            end-evaluate
 
            exit program
@@ -100,12 +263,120 @@
            perform find-airport
            if airport-found = 1
                move f-rec to lnk-rec
+               move "FOUND" to qhist-result
+           else
+               perform suggest-similar-airports
+               move "NOTFOUND" to qhist-result
+           end-if
+           perform log-query-history
+       .
+
+       suggest-similar-airports section.
+       *> a mistyped code (e.g. "MDR" for "MAD") gets a short-prefix
+       *> pick list back instead of a flat not-found.
+           move spaces to lnk-matched-codes-array
+           move spaces to lnk-prefix-text
+           if lnk-airport1(3:1) not = space
+               move lnk-airport1(1:3) to lnk-prefix-text
+           else
+               move lnk-airport1(1:2) to lnk-prefix-text
+           end-if
+           move spaces to lnk-continue-after-code
+           perform get-code-matches
+           if lnk-matched-codes(1) = spaces
+               perform fuzzy-match-airports
            end-if
        .
 
+       fuzzy-match-airports section.
+       *> a prefix search finds nothing when the very first character
+       *> or two was mistyped or transposed (e.g. "HLR" for "LHR"), so
+       *> as a last resort every active code is scanned and compared
+       *> position by position; a code differing in only one or two
+       *> spots comes back as a likely match.
+           move 0 to idx
+           initialize aircode-array
+           initialize matched-codes-seen
+           move function upper-case(lnk-airport1) to fuzzy-search-code
+           move low-values to f-code
+           start airfile key >= f-code
+               invalid key
+                   continue
+               not invalid key
+                   read airfile next record
+                   perform scan-fuzzy-matches
+           end-start
+           perform varying j from 1 by 1 until j > idx
+               move aircode-matches(j) to lnk-matched-codes(j)
+           end-perform
+       .
+
+       scan-fuzzy-matches section.
+           perform until file-status not = "00" or idx >= maxtoreturn
+               if not f-closed
+                   perform count-code-mismatches
+                   if code-mismatches > 0 and code-mismatches <= 2
+                       add 1 to idx
+                       move f-code to matched-codes-seen(idx)
+                       string f-code delimited by space
+                              " - " delimited by size
+                              f-name delimited by size
+                              into aircode-matches(idx)
+                   end-if
+               end-if
+               read airfile next record
+                   at end
+                       move "10" to file-status
+               end-read
+           end-perform
+       .
+
+       count-code-mismatches section.
+       *> how many of the 4 code positions differ from the entered
+       *> code; a single substitution or an adjacent transposition
+       *> both come back low even though the codes look quite unlike
+       *> each other character-for-character at a glance.
+           move 0 to code-mismatches
+           perform varying mismatch-pos from 1 by 1 until
+                   mismatch-pos > 4
+               if f-code(mismatch-pos:1) not =
+                       fuzzy-search-code(mismatch-pos:1)
+                   add 1 to code-mismatches
+               end-if
+           end-perform
+       .
+
        distance-between-airports section.
-       *> finds airports and distance between them
+       *> finds airports and distance between them; a hub pair the
+       *> overnight airdmat job has already precomputed is picked up
+       *> straight off the cache without ever hitting find-airport or
+       *> the spherical law of cosines below.
            initialize lnk-distance-result
+           move "NOTFOUND" to qhist-result
+           move lnk-airport1 to dc-airport1
+           move lnk-airport2 to dc-airport2
+           read airdist-cache-file
+               invalid key
+                   perform calculate-distance-live
+               not invalid key
+                   move dc-distance-km to distance
+                   move dc-distance-miles to distance-m
+                   move dc-distance-nm to distance-nm
+                   move dc-bearing to bearing-degrees
+                   move distance to distance-km
+                   move distance-m to distance-miles
+                   move distance-nm to distance-nautical-miles
+                   move bearing-degrees to distance-bearing
+                   perform calculate-flight-time
+                   move "FOUND" to qhist-result
+           end-read
+           perform log-query-history
+       .
+
+       calculate-distance-live section.
+       *> the original, uncached path: looks both airports up on
+       *> airfile and works the great-circle distance/bearing from
+       *> scratch.
            move lnk-airport1 to airport
            perform find-airport
            if airport-found = 1
@@ -117,10 +388,193 @@
                    perform calculate-airport-distance
                    move distance to distance-km
                    move distance-m to distance-miles
+                   move distance-nm to distance-nautical-miles
+                   move bearing-degrees to distance-bearing
+                   perform calculate-flight-time
+                   move "FOUND" to qhist-result
+               end-if
+           end-if
+       .
+
+       build-distance-cache-entry section.
+       *> called only by the overnight airdmat batch job to (re)compute
+       *> a hub pair from scratch and store it in airdist-cache-file -
+       *> the only place that file is ever written, so the batch job
+       *> never has to open it itself alongside aircode's own handle
+       *> on the same physical file.
+           initialize lnk-distance-result
+           move "NOTFOUND" to qhist-result
+           perform calculate-distance-live
+           if qhist-result = "FOUND"
+               move lnk-airport1 to dc-airport1
+               move lnk-airport2 to dc-airport2
+               move distance to dc-distance-km
+               move distance-m to dc-distance-miles
+               move distance-nm to dc-distance-nm
+               move bearing-degrees to dc-bearing
+               write dc-rec
+                   invalid key
+                       rewrite dc-rec
+               end-write
+               move "00" to lnk-file-status
+           else
+               move "23" to lnk-file-status
+           end-if
+           perform log-query-history
+       .
+
+       itinerary-distance section.
+       *> sums the great-circle distance leg-by-leg across a whole
+       *> itinerary of 2 or more airport codes.
+           initialize lnk-itinerary-result
+           move 0 to itin-total-km-acc
+           move 0 to itin-total-miles-acc
+           move "00" to lnk-file-status
+           perform varying leg-idx from 1 by 1
+                   until leg-idx >= lnk-itinerary-count
+                      or leg-idx > 9
+               move lnk-itinerary-codes(leg-idx) to airport
+               perform find-airport
+               if airport-found = 1
+                   move f-rec to a1-rec
+                   move lnk-itinerary-codes(leg-idx + 1) to airport
+                   perform find-airport
+                   if airport-found = 1
+                       move f-rec to a2-rec
+                       perform calculate-airport-distance
+                       move distance to leg-distance-km(leg-idx)
+                       move distance-m to leg-distance-miles(leg-idx)
+                       add distance to itin-total-km-acc
+                       add distance-m to itin-total-miles-acc
+                   else
+                       move "24" to lnk-file-status
+                   end-if
+               else
+                   move "23" to lnk-file-status
                end-if
+           end-perform
+           move itin-total-km-acc to itinerary-total-km
+                                       of lnk-itinerary-result
+           move itin-total-miles-acc to itinerary-total-miles
+                                          of lnk-itinerary-result
+       .
+
+       nearest-airports section.
+       *> scans the whole file for the closest nearest-limit airports
+       *> (5 or 10) to lnk-airport1, reusing convert-angle/
+       *> calculate-airport-distance for each candidate.
+           move "00" to lnk-file-status
+           initialize lnk-nearest-results
+           move lnk-nearest-count to nearest-limit
+           if nearest-limit not = 5 and nearest-limit not = 10
+               move 5 to nearest-limit
+           end-if
+           move 0 to nearest-fill-count
+
+           move lnk-airport1 to airport
+           perform find-airport
+           if airport-found = 1
+               move f-rec to a1-rec
+               move low-values to f-code
+               start airfile key >= f-code
+                   invalid key
+                       move file-status to lnk-file-status
+                   not invalid key
+                       read airfile next record
+                       perform until file-status not = "00"
+                           if f-code not = a1-code and not f-closed
+                               move f-rec to a2-rec
+                               perform calculate-airport-distance
+                               perform insert-nearest-candidate
+                           end-if
+                           read airfile next record
+                               at end
+                                   move "10" to file-status
+                           end-read
+                       end-perform
+               end-start
+           else
+               move file-status to lnk-file-status
+           end-if
+       .
+
+       insert-nearest-candidate section.
+       *> keeps lnk-nearest-results sorted ascending by distance,
+       *> holding on to only the closest nearest-limit candidates.
+           move 1 to nearest-worth-inserting
+           if nearest-fill-count < nearest-limit
+               add 1 to nearest-fill-count
+               move nearest-fill-count to nearest-slot
+           else
+               if distance >= nearest-distance-km(nearest-limit)
+                   move 0 to nearest-worth-inserting
+               else
+                   move nearest-limit to nearest-slot
+               end-if
+           end-if
+
+           if nearest-worth-inserting = 1
+               perform varying nearest-shift-idx from nearest-slot by -1
+                       until nearest-shift-idx <= 1 or
+                       distance >= nearest-distance-km(nearest-shift-idx
+                                                        - 1)
+                   move nearest-code(nearest-shift-idx - 1)
+                       to nearest-code(nearest-shift-idx)
+                   move nearest-name(nearest-shift-idx - 1)
+                       to nearest-name(nearest-shift-idx)
+                   move nearest-distance-km(nearest-shift-idx - 1)
+                       to nearest-distance-km(nearest-shift-idx)
+                   compute nearest-slot = nearest-shift-idx - 1
+               end-perform
+
+               move a2-code to nearest-code(nearest-slot)
+               move a2-name to nearest-name(nearest-slot)
+               move distance to nearest-distance-km(nearest-slot)
            end-if
        .
 
+       airlines-for-route section.
+       *> lists every airline/flight-number-range serving the ordered
+       *> origin/dest pair, seeking straight to the route on ar-key
+       *> since airline/origin/dest is its leading part.
+           move "00" to lnk-file-status
+           initialize lnk-airline-results
+           move 0 to lnk-airline-count
+           move 0 to airline-fill-count
+           move function upper-case(lnk-airport1)
+               to airline-search-origin
+           move function upper-case(lnk-airport2)
+               to airline-search-dest
+           move airline-search-origin to ar-origin
+           move airline-search-dest to ar-dest
+           move spaces to ar-airline
+           start airline-file key >= ar-key
+               invalid key
+                   continue
+               not invalid key
+                   read airline-file next record
+                   perform scan-airline-matches
+           end-start
+           move airline-fill-count to lnk-airline-count
+       .
+
+       scan-airline-matches section.
+           perform until ar-origin not = airline-search-origin
+                           or ar-dest not = airline-search-dest
+                           or airline-fill-count >= 10
+               add 1 to airline-fill-count
+               move ar-airline to rte-airline-code(airline-fill-count)
+               move ar-flight-start
+                   to rte-flight-start(airline-fill-count)
+               move ar-flight-end
+                   to rte-flight-end(airline-fill-count)
+               read airline-file next record
+               at end
+                   exit perform
+               end-read
+           end-perform
+       .
+
        calculate-airport-distance section.
            move a1-latitude to file-angle
            perform convert-angle
@@ -139,9 +593,63 @@
            move out-angle to long2
 
            *> spherical law of cosines....
-           compute distance = function acos(function sin(lat1) * function sin(lat2) + function cos(lat1) * function cos(lat2) * function cos (long2 - long1))
-                              * radius-of-earth
+           compute distance =
+               function acos(function sin(lat1) * function sin(lat2)
+                   + function cos(lat1) * function cos(lat2)
+                     * function cos(long2 - long1))
+               * radius-of-earth
            compute distance-m = distance / km-per-mile
+           compute distance-nm = distance / km-per-nm
+
+           *> initial great-circle bearing from point 1 to point 2
+           compute bearing-y =
+               function sin(long2 - long1) * function cos(lat2)
+           compute bearing-x =
+               function cos(lat1) * function sin(lat2)
+               - function sin(lat1) * function cos(lat2)
+                 * function cos(long2 - long1)
+           perform calculate-bearing-angle
+       .
+
+       calculate-bearing-angle section.
+       *> atan2(bearing-y, bearing-x) in degrees, normalized 0-359;
+       *> GnuCOBOL's FUNCTION ATAN only takes one argument, so the
+       *> quadrant has to be worked out from the signs of x and y.
+           evaluate true
+               when bearing-x > 0
+                   compute bearing-radians =
+                       function atan(bearing-y / bearing-x)
+               when bearing-x < 0 and bearing-y >= 0
+                   compute bearing-radians =
+                       function atan(bearing-y / bearing-x)
+                       + function pi
+               when bearing-x < 0 and bearing-y < 0
+                   compute bearing-radians =
+                       function atan(bearing-y / bearing-x)
+                       - function pi
+               when bearing-x = 0 and bearing-y > 0
+                   compute bearing-radians = function pi / 2
+               when bearing-x = 0 and bearing-y < 0
+                   compute bearing-radians = function pi / 2 * -1
+               when other
+                   move 0 to bearing-radians
+           end-evaluate
+
+           compute bearing-degrees =
+               function mod((bearing-radians * 180 / function pi)
+                            + 360, 360)
+       .
+
+       calculate-flight-time section.
+       *> a rough estimate off great-circle distance and an average
+       *> cruise speed, not accounting for climb/descent or routing.
+           compute flight-time-hours = distance / cruise-speed-kmh
+           move function integer-part(flight-time-hours)
+               to flight-time-whole-hours
+           compute flight-time-minutes =
+               (flight-time-hours - flight-time-whole-hours) * 60
+           move flight-time-whole-hours to distance-flight-hours
+           move flight-time-minutes to distance-flight-minutes
        .
 
 
@@ -171,67 +679,574 @@
            display "     " f-country
                    "  Lat:" f-lat-sign f-lat-degs "." f-lat-mins
                    " Lon:" f-long-sign f-long-degs "." f-long-mins
+           display "     Elevation (ft):" f-elevation-ft
+           display "     Runway (ft):" f-runway-length-ft
+                   "  Size:" f-size-class
+           perform varying j from 1 by 1 until j > 3
+               if f-lang-code(j) not = spaces
+                   display "     " f-lang-code(j) ": " f-local-name(j)
+               end-if
+           end-perform
        .
 
        get-code-matches section.
+       *> lnk-continue-after-code, when supplied, resumes a code-prefix
+       *> search right after the last code shown on the previous page
+       *> instead of starting the prefix over from the top; lnk-more-
+       *> matches comes back "Y" when the cap was hit but candidates
+       *> remain, so DISTSRCH knows there's another page to fetch.
            move "00" to lnk-file-status
            move 0 to idx
            initialize aircode-array
+           initialize matched-codes-seen
+           move "N" to lnk-more-matches
            move 0 to prefix-length
-           
+
            inspect lnk-prefix-text tallying prefix-length
                                    for characters before space
            move function upper-case(lnk-prefix-text) to lnk-prefix-text
-           move lnk-prefix-text to f-code
-           start airfile key >= f-code
+
+           if lnk-continue-after-code = spaces
+               move lnk-prefix-text to f-code
+               start airfile key >= f-code
+                   invalid key
+                       move file-status to lnk-file-status
+                   not invalid key
+                       read airfile next record
+                       perform scan-code-prefix-matches
+               end-start
+           else
+               move lnk-continue-after-code to f-code
+               start airfile key > f-code
+                   invalid key
+                       move file-status to lnk-file-status
+                   not invalid key
+                       read airfile next record
+                       perform scan-code-prefix-matches
+               end-start
+           end-if
+
+           if idx < maxtoreturn and lnk-continue-after-code = spaces
+               perform get-city-country-matches
+           end-if
+
+           *> copy the results to the result collection
+           perform varying j from 1 by 1 until j > idx
+               move aircode-matches(j) to lnk-matched-codes(j)
+           end-perform
+       .
+
+       scan-code-prefix-matches section.
+           perform until f-code(1:prefix-length) not =
+                           lnk-prefix-text or idx >= maxtoreturn
+               if not f-closed
+                       and (lnk-size-filter = space
+                            or f-size-class = lnk-size-filter)
+                   add 1 to idx
+                   move f-code to matched-codes-seen(idx)
+                   string f-code delimited by space
+                          " - " delimited by size
+                          f-name delimited by size
+                          into aircode-matches(idx)
+               end-if
+               read airfile next record
+               at end
+                   exit perform
+               end-read
+           end-perform
+           *> the read that filled the last slot already advanced to
+           *> the next record, so check it now to see if more remain
+           if idx >= maxtoreturn and file-status = "00"
+                   and f-code(1:prefix-length) = lnk-prefix-text
+               move "Y" to lnk-more-matches
+           end-if
+       .
+
+       get-city-country-matches section.
+       *> widens the pick list to city/country prefix matches once the
+       *> code-prefix search is exhausted, seeking straight to the
+       *> first candidate on each alternate index rather than scanning
+       *> the whole file.
+           move spaces to f-city
+           move lnk-prefix-text(1:prefix-length) to f-city
+           start airfile key >= f-city
                invalid key
-                   move file-status to lnk-file-status
+                   continue
                not invalid key
                    read airfile next record
-                   perform until f-code(1:prefix-length) not =
-                                   lnk-prefix-text or idx >= maxtoreturn
+                   perform scan-city-prefix-matches
+           end-start
+
+           if idx < maxtoreturn
+               move spaces to f-country
+               move lnk-prefix-text(1:prefix-length) to f-country
+               start airfile key >= f-country
+                   invalid key
+                       continue
+                   not invalid key
+                       read airfile next record
+                       perform scan-country-prefix-matches
+               end-start
+           end-if
+       .
+
+       scan-city-prefix-matches section.
+           perform until f-city(1:prefix-length) not =
+                           lnk-prefix-text or idx >= maxtoreturn
+               if not f-closed
+                       and (lnk-size-filter = space
+                            or f-size-class = lnk-size-filter)
+                   perform check-already-matched
+                   if already-matched = 0
                        add 1 to idx
+                       move f-code to matched-codes-seen(idx)
                        string f-code delimited by space
                               " - " delimited by size
                               f-name delimited by size
+                              " (" delimited by size
+                              f-city delimited by space
+                              ")" delimited by size
                               into aircode-matches(idx)
-                       read airfile next record
-                       at end
-                           exit perform
-                       end-read
-                   end-perform
-           end-start
-           *> copy the results to the result collection
-           perform varying j from 1 by 1 until j > idx
-               move aircode-matches(j) to lnk-matched-codes(j)
+                   end-if
+               end-if
+               read airfile next record
+               at end
+                   exit perform
+               end-read
+           end-perform
+       .
+
+       scan-country-prefix-matches section.
+           perform until f-country(1:prefix-length) not =
+                           lnk-prefix-text or idx >= maxtoreturn
+               if not f-closed
+                       and (lnk-size-filter = space
+                            or f-size-class = lnk-size-filter)
+                   perform check-already-matched
+                   if already-matched = 0
+                       add 1 to idx
+                       move f-code to matched-codes-seen(idx)
+                       string f-code delimited by space
+                              " - " delimited by size
+                              f-name delimited by size
+                              " (" delimited by size
+                              f-city delimited by space
+                              ")" delimited by size
+                              into aircode-matches(idx)
+                   end-if
+               end-if
+               read airfile next record
+               at end
+                   exit perform
+               end-read
+           end-perform
+       .
+
+       check-already-matched section.
+           move 0 to already-matched
+           perform varying dedupe-idx from 1 by 1 until
+                   dedupe-idx > idx
+               if matched-codes-seen(dedupe-idx) = f-code
+                   move 1 to already-matched
+               end-if
            end-perform
        .
 
        find-airport section.
+       *> looks up by IATA code first; if that misses, the same
+       *> entered value is tried against the ICAO code instead, since
+       *> ATC logs and ticketing extracts don't use the same code type.
+       *> a closed airport is treated as not found, since it's no
+       *> longer valid for routing/distance purposes.
            move 0 to airport-found
            initialize f-rec
            move function upper-case(airport) to f-code
            start airfile key = f-code
            invalid key
-               move file-status to lnk-file-status
+               move function upper-case(airport) to f-icao
+               start airfile key = f-icao
+               invalid key
+                   move file-status to lnk-file-status
+               not invalid key
+                   read airfile next record
+
+                   move 1 to airport-found
+                   move file-status to lnk-file-status
+                   perform reject-if-closed
+               end-start
            not invalid key
                read airfile next record
 
                move 1 to airport-found
                move file-status to lnk-file-status
+               perform reject-if-closed
+           end-start
+       .
+
+       find-airport-for-update section.
+       *> same lookup as find-airport, but holds a record lock on the
+       *> match so two terminals can't rewrite or delete the same
+       *> airport at the same time; update-airport-record and
+       *> delete-airport-record release it once they've finished with
+       *> the record.
+           move 0 to airport-found
+           initialize f-rec
+           move function upper-case(airport) to f-code
+           start airfile key = f-code
+           invalid key
+               move function upper-case(airport) to f-icao
+               start airfile key = f-icao
+               invalid key
+                   move file-status to lnk-file-status
+               not invalid key
+                   read airfile next record with lock
+
+                   move 1 to airport-found
+                   move file-status to lnk-file-status
+                   perform reject-if-closed
+               end-start
+           not invalid key
+               read airfile next record with lock
+
+               move 1 to airport-found
+               move file-status to lnk-file-status
+               perform reject-if-closed
            end-start
        .
 
+       reject-if-closed section.
+           if f-closed
+               move 0 to airport-found
+               move "23" to lnk-file-status
+           end-if
+       .
+
+       add-airport-record section.
+       *> adds a brand new airport record supplied in lnk-rec
+           perform validate-latlong-range
+           if latlong-valid = 0
+               move "92" to lnk-file-status
+               string "Unable to add " delimited by size
+                      ap-code of lnk-rec delimited by space
+                      " - lat/long out of range" delimited by size
+                      into lnk-message
+           else
+           move lnk-rec to f-rec
+           move function upper-case(ap-code) to f-code
+           if f-status = space
+               set f-active to true
+           end-if
+           write f-rec
+               invalid key
+                   move file-status to lnk-file-status
+                   string "Unable to add " delimited by size
+                          f-code delimited by space
+                          " - code already exists" delimited by size
+                          into lnk-message
+               not invalid key
+                   move file-status to lnk-file-status
+                   string "Added airport " delimited by size
+                          f-code delimited by space
+                          into lnk-message
+                   move "7" to aud-function
+                   move f-code to aud-code
+                   initialize aud-old-rec
+                   move f-rec to aud-new-rec
+                   perform write-audit-record
+           end-write
+           end-if
+       .
+
+       validate-latlong-range section.
+       *> the same range check proposed for the batch data-quality
+       *> audit (airqual.cbl) - degrees within the valid lat/long span
+       *> and minutes under 60 once decoded - applied here so a bad
+       *> value is rejected at entry instead of only being caught by
+       *> an overnight scan.
+           move 1 to latlong-valid
+           if ap-lat-degs of lnk-rec > 90
+                   or ap-long-degs of lnk-rec > 180
+               move 0 to latlong-valid
+           end-if
+           move ap-lat-mins of lnk-rec to entry-decode-mins
+           perform decode-entry-minutes
+           if entry-decoded-minutes >= 60
+               move 0 to latlong-valid
+           end-if
+           move ap-long-mins of lnk-rec to entry-decode-mins
+           perform decode-entry-minutes
+           if entry-decoded-minutes >= 60
+               move 0 to latlong-valid
+           end-if
+       .
+
+       decode-entry-minutes section.
+       *> mirrors convert-angle's own minutes normalization so an
+       *> entry gets held to the same yardstick a lookup would apply
+       *> to it.
+           if entry-decode-mins = 0
+               move 1 to entry-decode-mins
+           end-if
+           move entry-decode-mins to entry-decoded-minutes
+           perform until entry-decoded-minutes < 1.0
+               compute entry-decoded-minutes =
+                   entry-decoded-minutes * .1
+           end-perform
+           compute entry-decoded-minutes = entry-decoded-minutes * 60
+       .
+
+       update-airport-record section.
+       *> corrects an existing airport record, e.g. a bad lat/long;
+       *> the record stays locked from find-airport-for-update until
+       *> the rewrite below completes, so a second terminal trying to
+       *> maintain the same airport waits rather than clobbering it.
+           move lnk-airport1 to airport
+           perform find-airport-for-update
+           if airport-found = 1
+               move f-code to ap-code of lnk-rec
+               perform validate-latlong-range
+               if latlong-valid = 0
+                   move "92" to lnk-file-status
+                   string "Unable to update " delimited by size
+                          f-code delimited by space
+                          " - lat/long out of range" delimited by size
+                          into lnk-message
+                   perform release-airport-lock
+               else
+               move f-rec to aud-old-rec
+               move lnk-rec to f-rec
+               rewrite f-rec
+                   invalid key
+                       move file-status to lnk-file-status
+                       string "Unable to update " delimited by size
+                              f-code delimited by space
+                              into lnk-message
+                       perform release-airport-lock
+                   not invalid key
+                       move file-status to lnk-file-status
+                       string "Updated airport " delimited by size
+                              f-code delimited by space
+                              into lnk-message
+                       move "8" to aud-function
+                       move f-code to aud-code
+                       move f-rec to aud-new-rec
+                       perform write-audit-record
+               end-rewrite
+               end-if
+           else
+               string "Airport " delimited by size
+                      lnk-airport1 delimited by space
+                      " not found" delimited by size
+                      into lnk-message
+               perform release-airport-lock
+           end-if
+       .
+
+       delete-airport-record section.
+       *> removes an airport that is no longer valid; held under the
+       *> same find-airport-for-update lock as an update, so it can't
+       *> race a second terminal's rewrite of the same record.
+           move lnk-airport1 to airport
+           perform find-airport-for-update
+           if airport-found = 1
+               move f-rec to aud-old-rec
+               move f-code to aud-code
+               delete airfile record
+                   invalid key
+                       move file-status to lnk-file-status
+                       string "Unable to delete " delimited by size
+                              f-code delimited by space
+                              into lnk-message
+                       perform release-airport-lock
+                   not invalid key
+                       move file-status to lnk-file-status
+                       string "Deleted airport " delimited by size
+                              f-code delimited by space
+                              into lnk-message
+                       move "9" to aud-function
+                       initialize aud-new-rec
+                       perform write-audit-record
+               end-delete
+           else
+               string "Airport " delimited by size
+                      lnk-airport1 delimited by space
+                      " not found" delimited by size
+                      into lnk-message
+               perform release-airport-lock
+           end-if
+       .
+
+       release-airport-lock section.
+           unlock airfile
+       .
+
        open-airfile section.
            display airport-dat upon environment-name
            accept airfile-name from environment-value
-           open input airfile
+           open i-o airfile
            move file-status to lnk-file-status
+           perform open-query-history
+           perform open-audit-log
+           perform open-authority-file
+           perform open-airline-file
+           perform open-preference-file
+           perform open-distance-cache
        .
 
        close-airfile section.
            close airfile
            move file-status to lnk-file-status
+           perform close-query-history
+           perform close-audit-log
+           perform close-authority-file
+           perform close-airline-file
+           perform close-preference-file
+           perform close-distance-cache
+       .
+
+       open-distance-cache section.
+       *> a keyed cache of precomputed distances/bearings for the busy
+       *> hub-to-hub pairs an overnight batch job (airdmat) picks off
+       *> the query history log; distance-between-airports checks it
+       *> before ever touching find-airport/calculate-airport-distance.
+       *> opened i-o (rather than input) because build-distance-cache-
+       *> entry, driven only by airdmat's cache-distance function, is
+       *> the sole place that ever writes to it - aircode owns the one
+       *> handle on this physical file for the whole run.
+           display airdist-cache-dat upon environment-name
+           accept airdist-cache-file-name from environment-value
+           open i-o airdist-cache-file
+       .
+
+       close-distance-cache section.
+           close airdist-cache-file
+       .
+
+       open-airline-file section.
+           display airline-dat upon environment-name
+           accept airline-file-name from environment-value
+           open input airline-file
+       .
+
+       close-airline-file section.
+           close airline-file
+       .
+
+       open-preference-file section.
+       *> looks up this operator/terminal's preferred distance unit so
+       *> callers know which of km/miles/nautical-miles to emphasize
+       *> on the distance screen; an operator with no preference on
+       *> file defaults to km.
+           display airpref-dat upon environment-name
+           accept airpref-file-name from environment-value
+           open input airpref-file
+           move function upper-case(lnk-operator-id) to pf-operator-id
+           read airpref-file
+               invalid key
+                   move "K" to lnk-preferred-unit
+               not invalid key
+                   move pf-preferred-unit to lnk-preferred-unit
+           end-read
+       .
+
+       close-preference-file section.
+           close airpref-file
+       .
+
+       open-authority-file section.
+           display airauth-dat upon environment-name
+           accept airauth-file-name from environment-value
+           open input airauth-file
+       .
+
+       close-authority-file section.
+           close airauth-file
+       .
+
+       check-operator-authorized section.
+       *> looks the calling operator up in the user-authority file;
+       *> an operator with no entry at all, or one flagged other than
+       *> "Y", is not allowed through add/update/delete.
+           move 0 to operator-authorized
+           move lnk-operator-id to au-operator-id
+           read airauth-file
+               invalid key
+                   continue
+               not invalid key
+                   if au-authorized
+                       move 1 to operator-authorized
+                   end-if
+           end-read
+       .
+
+       reject-unauthorized section.
+           move "91" to lnk-file-status
+           string "Operator " delimited by size
+                  lnk-operator-id delimited by space
+                  " not authorized for maintenance" delimited by size
+                  into lnk-message
+       .
+
+       open-audit-log section.
+       *> appended by every add/update/delete so maintenance changes
+       *> can be traced back to who made them and what changed.
+           display audit-dat upon environment-name
+           accept audit-file-name from environment-value
+           open extend audit-file
+           if audit-status = "05" or audit-status = "35"
+               open output audit-file
+           end-if
+           move "Y" to audit-file-open
+       .
+
+       close-audit-log section.
+           if audit-is-open
+               close audit-file
+               move "N" to audit-file-open
+           end-if
+       .
+
+       write-audit-record section.
+       *> aud-function, aud-code, aud-old-rec, and aud-new-rec are set
+       *> up by the caller before this is performed.
+           if audit-is-open
+               move function current-date to aud-timestamp
+               move lnk-operator-id to aud-operator
+               write aud-rec
+           end-if
+       .
+
+       open-query-history section.
+       *> appended by every get-distance/get-details call so the desk
+       *> can later report on which routes/airports actually get
+       *> looked up.
+           display qhist-dat upon environment-name
+           accept qhist-file-name from environment-value
+           open extend qhist-file
+           if qhist-status = "05" or qhist-status = "35"
+               open output qhist-file
+           end-if
+           move "Y" to qhist-file-open
+       .
+
+       close-query-history section.
+           if qhist-is-open
+               close qhist-file
+               move "N" to qhist-file-open
+           end-if
+       .
+
+       log-query-history section.
+       *> records one query (get-distance or get-details) to the
+       *> history log while airfile is open for this session.
+           if qhist-is-open
+               move function current-date to qh-timestamp
+               move lnk-function to qh-function
+               move lnk-airport1 to qh-airport1
+               move lnk-airport2 to qh-airport2
+               move qhist-result to qh-result
+               write qh-rec
+           end-if
        .
 
-       end program.
+       end program aircode.
