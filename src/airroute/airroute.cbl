@@ -0,0 +1,221 @@
+      ******************************************************************
+      *
+      * (C) Copyright 1984-2024 Rocket Software, Inc. or one of its affiliates. All Rights Reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *
+      * Aggregates the query history log down to the most-queried
+      * distance routes: sorts the log by airport pair, counts the
+      * successful get-distance lookups for each pair, and lists the
+      * top routes by count. An optional from/to date (YYYYMMDD, via
+      * environment values) narrows the log to a single date range;
+      * left blank, the whole log is used.
+      *
+      ******************************************************************
+       program-id. airroute.
+
+       select qhist-file assign qhist-file-name
+           organization line sequential
+           file status is qhist-status.
+
+       select sort-work assign to "sortwk3".
+
+       select report-file assign report-file-name
+           organization line sequential
+           file status is report-status.
+
+       data division.
+       fd qhist-file.
+       01 qh-rec.
+       copy "airqhist.cpy" replacing ==(prefix)== by ==qh==.
+
+       sd sort-work.
+       01 sw-rec.
+           03 sw-airport1               pic x(4).
+           03 sw-airport2               pic x(4).
+
+       fd report-file.
+       01 report-rec                    pic x(80).
+
+       working-storage section.
+       01 qhist-status                  pic xx.
+       01 report-status                 pic xx.
+       78 qhist-dat                     value "dd_query_history".
+       78 report-dat                    value "dd_route_report".
+       78 from-date-dat                 value "dd_route_from".
+       78 to-date-dat                   value "dd_route_to".
+       78 top-n-routes                  value 10.
+
+       01 from-date                     pic x(8).
+       01 to-date                       pic x(8).
+       01 history-date                  pic x(8).
+
+       01 date-in-range-flag            pic x.
+           88 date-in-range             value "Y".
+
+       01 more-history-input            pic x value "Y".
+           88 no-more-history-input     value "N".
+       01 more-sorted-routes            pic x value "Y".
+           88 no-more-sorted-routes     value "N".
+
+       01 break-route.
+           03 break-airport1            pic x(4).
+           03 break-airport2            pic x(4).
+       01 first-route                   pic x value "Y".
+           88 is-first-route            value "Y".
+       01 route-count                   pic 9(7).
+
+       01 top-fill-count                pic 9(2) value 0.
+       01 top-slot                      pic 9(2).
+       01 top-shift-idx                 pic 9(2).
+       01 top-worth-inserting           pic 9.
+
+       01 top-routes-table.
+           03 top-route occurs 10.
+               05 top-airport1          pic x(4).
+               05 top-airport2          pic x(4).
+               05 top-count             pic 9(7).
+
+       01 detail-line                   pic x(80).
+       01 report-idx                    pic 9(2).
+
+       procedure division.
+       main section.
+           perform open-files
+           sort sort-work
+               on ascending key sw-airport1 sw-airport2
+               input procedure is load-history-into-sort
+               output procedure is aggregate-routes
+           perform write-route-report
+           perform close-files
+           stop run
+       .
+
+       open-files section.
+           display from-date-dat upon environment-name
+           accept from-date from environment-value
+           display to-date-dat upon environment-name
+           accept to-date from environment-value
+
+           display report-dat upon environment-name
+           accept report-file-name from environment-value
+           open output report-file
+       .
+
+       load-history-into-sort section.
+           display qhist-dat upon environment-name
+           accept qhist-file-name from environment-value
+           open input qhist-file
+           perform until no-more-history-input
+               read qhist-file into qh-rec
+                   at end
+                       move "N" to more-history-input
+                   not at end
+                       perform check-date-in-range
+                       if qh-function = "2" and qh-result = "FOUND"
+                               and date-in-range
+                           move qh-airport1 to sw-airport1
+                           move qh-airport2 to sw-airport2
+                           release sw-rec
+                       end-if
+               end-read
+           end-perform
+           close qhist-file
+       .
+
+       check-date-in-range section.
+           move qh-timestamp(1:8) to history-date
+           move "Y" to date-in-range-flag
+           if from-date not = spaces and history-date < from-date
+               move "N" to date-in-range-flag
+           end-if
+           if to-date not = spaces and history-date > to-date
+               move "N" to date-in-range-flag
+           end-if
+       .
+
+       aggregate-routes section.
+           move "Y" to first-route
+           perform read-next-sorted-route
+           perform until no-more-sorted-routes
+               move sw-airport1 to break-airport1
+               move sw-airport2 to break-airport2
+               move 0 to route-count
+               perform until no-more-sorted-routes
+                       or sw-airport1 not = break-airport1
+                       or sw-airport2 not = break-airport2
+                   add 1 to route-count
+                   perform read-next-sorted-route
+               end-perform
+               perform insert-top-route
+           end-perform
+       .
+
+       read-next-sorted-route section.
+           return sort-work
+               at end
+                   move "N" to more-sorted-routes
+           end-return
+       .
+
+       insert-top-route section.
+       *> keeps top-routes-table sorted descending by count, holding on
+       *> to only the top-n-routes busiest pairs seen so far.
+           move 1 to top-worth-inserting
+           if top-fill-count < top-n-routes
+               add 1 to top-fill-count
+               move top-fill-count to top-slot
+           else
+               if route-count <= top-count(top-n-routes)
+                   move 0 to top-worth-inserting
+               else
+                   move top-n-routes to top-slot
+               end-if
+           end-if
+
+           if top-worth-inserting = 1
+               perform varying top-shift-idx from top-slot by -1
+                       until top-shift-idx <= 1 or
+                       route-count <= top-count(top-shift-idx - 1)
+                   move top-airport1(top-shift-idx - 1)
+                       to top-airport1(top-shift-idx)
+                   move top-airport2(top-shift-idx - 1)
+                       to top-airport2(top-shift-idx)
+                   move top-count(top-shift-idx - 1)
+                       to top-count(top-shift-idx)
+                   compute top-slot = top-shift-idx - 1
+               end-perform
+
+               move break-airport1 to top-airport1(top-slot)
+               move break-airport2 to top-airport2(top-slot)
+               move route-count to top-count(top-slot)
+           end-if
+       .
+
+       write-route-report section.
+           move spaces to detail-line
+           string "Route" delimited by size
+                  into detail-line
+           write report-rec from detail-line
+           perform varying report-idx from 1 by 1
+                   until report-idx > top-fill-count
+               move spaces to detail-line
+               string top-airport1(report-idx) delimited by space
+                      " -> " delimited by size
+                      top-airport2(report-idx) delimited by space
+                      " : " delimited by size
+                      top-count(report-idx) delimited by size
+                      " queries" delimited by size
+                      into detail-line
+               write report-rec from detail-line
+           end-perform
+       .
+
+       close-files section.
+           close report-file
+       .
+
+       end program airroute.
