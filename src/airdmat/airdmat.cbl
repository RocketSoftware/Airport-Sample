@@ -0,0 +1,268 @@
+      ******************************************************************
+      *
+      * (C) Copyright 1984-2024 Rocket Software, Inc. or one of its affiliates. All Rights Reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *
+      * Overnight companion to aircode's live distance calculation:
+      * aggregates the query history log down to the busiest hub-to-
+      * hub pairs the same way airroute does, then hands each one to
+      * aircode's own cache-distance function, which recomputes it
+      * from scratch and stores the result in the keyed cache file
+      * that aircode's distance-between-airports checks before ever
+      * recomputing the spherical law of cosines for that pair itself.
+      * aircode owns the only handle on that cache file - this job
+      * never opens it directly, the same way it never opens airfile
+      * directly either.
+      *
+      ******************************************************************
+       program-id. airdmat.
+
+       select qhist-file assign qhist-file-name
+           organization line sequential
+           file status is qhist-status.
+
+       select sort-work assign to "sortwk4".
+
+       select report-file assign report-file-name
+           organization line sequential
+           file status is report-status.
+
+       data division.
+       fd qhist-file.
+       01 qh-rec.
+       copy "airqhist.cpy" replacing ==(prefix)== by ==qh==.
+
+       sd sort-work.
+       01 sw-rec.
+           03 sw-airport1               pic x(4).
+           03 sw-airport2               pic x(4).
+
+       fd report-file.
+       01 report-rec                    pic x(80).
+
+       working-storage section.
+       copy "airparams.cpy" replacing ==(ap-prefix)== by ==dm==.
+       01 dm-rec.
+       copy "airrec.cpy" replacing ==(prefix)== by ==dm==.
+
+       01 qhist-status                  pic xx.
+       01 report-status                 pic xx.
+       78 qhist-dat                     value "dd_query_history".
+       78 report-dat                    value "dd_dist_matrix_out".
+       78 top-n-pairs                   value 25.
+
+       01 more-history-input            pic x value "Y".
+           88 no-more-history-input     value "N".
+       01 more-sorted-pairs             pic x value "Y".
+           88 no-more-sorted-pairs      value "N".
+
+       01 break-pair.
+           03 break-airport1            pic x(4).
+           03 break-airport2            pic x(4).
+       01 pair-count                    pic 9(7).
+
+       01 top-fill-count                pic 9(2) value 0.
+       01 top-slot                      pic 9(2).
+       01 top-shift-idx                 pic 9(2).
+       01 top-worth-inserting           pic 9.
+
+       01 top-pairs-table.
+           03 top-pair occurs 25.
+               05 top-airport1          pic x(4).
+               05 top-airport2          pic x(4).
+               05 top-count             pic 9(7).
+
+       01 matrix-idx                    pic 9(2).
+       01 detail-line                   pic x(80).
+
+       01 matrix-counters.
+           03 pairs-considered          pic 9(3) value 0.
+           03 pairs-cached              pic 9(3) value 0.
+           03 pairs-unresolved          pic 9(3) value 0.
+
+       procedure division.
+       main section.
+           perform open-files
+           sort sort-work
+               on ascending key sw-airport1 sw-airport2
+               input procedure is load-history-into-sort
+               output procedure is aggregate-pairs
+           perform build-distance-cache
+           perform write-matrix-summary
+           perform close-files
+           stop run
+       .
+
+       open-files section.
+           display report-dat upon environment-name
+           accept report-file-name from environment-value
+           open output report-file
+
+           set open-file to true
+           perform call-aircode-program
+       .
+
+       load-history-into-sort section.
+           display qhist-dat upon environment-name
+           accept qhist-file-name from environment-value
+           open input qhist-file
+           perform until no-more-history-input
+               read qhist-file into qh-rec
+                   at end
+                       move "N" to more-history-input
+                   not at end
+                       if qh-function = "2" and qh-result = "FOUND"
+                           move qh-airport1 to sw-airport1
+                           move qh-airport2 to sw-airport2
+                           release sw-rec
+                       end-if
+               end-read
+           end-perform
+           close qhist-file
+       .
+
+       aggregate-pairs section.
+           perform read-next-sorted-pair
+           perform until no-more-sorted-pairs
+               move sw-airport1 to break-airport1
+               move sw-airport2 to break-airport2
+               move 0 to pair-count
+               perform until no-more-sorted-pairs
+                       or sw-airport1 not = break-airport1
+                       or sw-airport2 not = break-airport2
+                   add 1 to pair-count
+                   perform read-next-sorted-pair
+               end-perform
+               perform insert-top-pair
+           end-perform
+       .
+
+       read-next-sorted-pair section.
+           return sort-work
+               at end
+                   move "N" to more-sorted-pairs
+           end-return
+       .
+
+       insert-top-pair section.
+       *> keeps top-pairs-table sorted descending by count, holding on
+       *> to only the top-n-pairs busiest routes seen so far - the
+       *> same sorted-insertion-shift technique airroute uses to keep
+       *> its own top-routes-table trimmed.
+           move 1 to top-worth-inserting
+           if top-fill-count < top-n-pairs
+               add 1 to top-fill-count
+               move top-fill-count to top-slot
+           else
+               if pair-count <= top-count(top-n-pairs)
+                   move 0 to top-worth-inserting
+               else
+                   move top-n-pairs to top-slot
+               end-if
+           end-if
+
+           if top-worth-inserting = 1
+               perform varying top-shift-idx from top-slot by -1
+                       until top-shift-idx <= 1 or
+                       pair-count <= top-count(top-shift-idx - 1)
+                   move top-airport1(top-shift-idx - 1)
+                       to top-airport1(top-shift-idx)
+                   move top-airport2(top-shift-idx - 1)
+                       to top-airport2(top-shift-idx)
+                   move top-count(top-shift-idx - 1)
+                       to top-count(top-shift-idx)
+                   compute top-slot = top-shift-idx - 1
+               end-perform
+
+               move break-airport1 to top-airport1(top-slot)
+               move break-airport2 to top-airport2(top-slot)
+               move pair-count to top-count(top-slot)
+           end-if
+       .
+
+       build-distance-cache section.
+           perform varying matrix-idx from 1 by 1
+                   until matrix-idx > top-fill-count
+               add 1 to pairs-considered
+               move top-airport1(matrix-idx) to dm-airport1
+               move top-airport2(matrix-idx) to dm-airport2
+               set cache-distance to true
+               perform call-aircode-program
+               if dm-file-status = "00"
+                   add 1 to pairs-cached
+                   move spaces to detail-line
+                   string top-airport1(matrix-idx) delimited by space
+                          " -> " delimited by size
+                          top-airport2(matrix-idx) delimited by space
+                          " : cached, " delimited by size
+                          top-count(matrix-idx) delimited by size
+                          " queries" delimited by size
+                          into detail-line
+               else
+                   add 1 to pairs-unresolved
+                   move spaces to detail-line
+                   string top-airport1(matrix-idx) delimited by space
+                          " -> " delimited by size
+                          top-airport2(matrix-idx) delimited by space
+                          " : unresolved" delimited by size
+                          into detail-line
+               end-if
+               write report-rec from detail-line
+           end-perform
+       .
+
+       call-aircode-program section.
+           call "aircode" using by value dm-function
+                                by value dm-airport1
+                                by value dm-airport2
+                                by value dm-prefix-text
+                                by reference dm-rec
+                                by reference dm-distance-result
+                                by reference dm-matched-codes-array
+                                by reference dm-file-status
+                                by reference dm-message
+                                by reference dm-itinerary-count
+                                by reference dm-itinerary-codes
+                                by reference dm-itinerary-result
+                                by reference dm-nearest-count
+                                by reference dm-nearest-results
+                                by reference dm-continue-after-code
+                                by reference dm-more-matches
+                                by reference dm-operator-id
+                                by reference dm-airline-count
+                                by reference dm-airline-results
+                                by value dm-size-filter
+                                by reference dm-preferred-unit
+       .
+
+       write-matrix-summary section.
+           move spaces to detail-line
+           write report-rec from detail-line
+           move spaces to detail-line
+           string "Pairs considered : " delimited by size
+                  pairs-considered delimited by size
+                  into detail-line
+           write report-rec from detail-line
+           move spaces to detail-line
+           string "Pairs cached     : " delimited by size
+                  pairs-cached delimited by size
+                  into detail-line
+           write report-rec from detail-line
+           move spaces to detail-line
+           string "Pairs unresolved : " delimited by size
+                  pairs-unresolved delimited by size
+                  into detail-line
+           write report-rec from detail-line
+       .
+
+       close-files section.
+           set close-file to true
+           perform call-aircode-program
+           close report-file
+       .
+
+       end program airdmat.
