@@ -0,0 +1,219 @@
+      ******************************************************************
+      *
+      * (C) Copyright 1984-2024 Rocket Software, Inc. or one of its affiliates. All Rights Reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *
+      * Sorts the whole airfile master by country/city and writes a
+      * page-formatted listing report, with a subtotal count at the
+      * end of each country group.
+      *
+      ******************************************************************
+       program-id. airlist.
+
+       select airfile assign airfile-name
+           organization indexed
+           record key is f-code with no duplicates
+           alternate record key is f-icao with duplicates
+           alternate record key is f-city with duplicates
+           alternate record key is f-country with duplicates
+           file status is file-status
+           access dynamic.
+
+       select sort-work assign to "sortwk1".
+
+       select report-file assign report-file-name
+           organization line sequential
+           file status is report-status.
+
+       data division.
+       fd airfile.
+       01 f-rec.
+       copy "airrec.cpy" replacing ==(prefix)== by ==f==.
+
+       sd sort-work.
+       01 sw-rec.
+       copy "airrec.cpy" replacing ==(prefix)== by ==sw==.
+
+       fd report-file.
+       01 report-rec                   pic x(132).
+
+       working-storage section.
+       01 file-status                  pic xx.
+       01 report-status                pic xx.
+       78 airport-dat                  value "dd_airports".
+       78 report-dat                   value "dd_airlist_out".
+
+       01 more-records                 pic x value "Y".
+           88 no-more-records          value "N".
+
+       01 lines-on-page                pic 9(3) value 0.
+       78 lines-per-page               value 55.
+       01 page-number                  pic 9(3) value 0.
+
+       01 current-country               pic x(20) value spaces.
+       01 country-count                 pic 9(5) value 0.
+       01 grand-total-count             pic 9(7) value 0.
+       01 first-country-flag            pic x value "Y".
+           88 is-first-country          value "Y".
+
+       01 heading-line-1.
+           03 filler                   pic x(22)
+               value "AIRPORT MASTER LISTING".
+           03 filler                   pic x(10) value spaces.
+           03 filler                   pic x(6) value "PAGE: ".
+           03 heading-page-number      pic zz9.
+
+       01 heading-line-2.
+           03 filler                   pic x(10) value "COUNTRY".
+           03 filler                   pic x(22) value spaces.
+           03 filler                   pic x(4) value "CITY".
+           03 filler                   pic x(28) value spaces.
+           03 filler                   pic x(4) value "CODE".
+           03 filler                   pic x(4) value spaces.
+           03 filler                   pic x(20) value "NAME".
+
+       01 detail-line.
+           03 dl-country               pic x(20).
+           03 filler                   pic x(2) value spaces.
+           03 dl-city                  pic x(30).
+           03 filler                   pic x(2) value spaces.
+           03 dl-code                  pic x(4).
+           03 filler                   pic x(2) value spaces.
+           03 dl-name                  pic x(30).
+
+       01 subtotal-line.
+           03 filler                   pic x(19) value spaces.
+           03 filler                   pic x(9) value "COUNTRY: ".
+           03 st-country               pic x(20).
+           03 filler                   pic x(9) value "COUNT: ".
+           03 st-count                 pic zzzz9.
+
+       procedure division.
+       main section.
+           perform open-report-file
+           sort sort-work
+               on ascending key sw-country sw-city
+               input procedure is load-airfile-into-sort
+               output procedure is write-listing-report
+           perform close-report-file
+           stop run
+       .
+
+       load-airfile-into-sort section.
+           display airport-dat upon environment-name
+           accept airfile-name from environment-value
+           open input airfile
+           move low-values to f-code
+           start airfile key >= f-code
+               invalid key
+                   move "N" to more-records
+           end-start
+           perform until no-more-records
+               read airfile next record
+                   at end
+                       move "N" to more-records
+                   not at end
+                       move f-rec to sw-rec
+                       release sw-rec
+               end-read
+           end-perform
+           close airfile
+       .
+
+       write-listing-report section.
+           move "Y" to more-records
+           move spaces to current-country
+           return sort-work
+               at end
+                   move "N" to more-records
+           end-return
+           perform until no-more-records
+               perform report-one-airport
+               return sort-work
+                   at end
+                       move "N" to more-records
+               end-return
+           end-perform
+           if not is-first-country
+               perform write-country-subtotal
+           end-if
+           perform write-grand-total
+       .
+
+       report-one-airport section.
+           if sw-country not = current-country
+               if not is-first-country
+                   perform write-country-subtotal
+               end-if
+               move "N" to first-country-flag
+               move sw-country to current-country
+               move 0 to country-count
+               perform check-for-page-break
+           end-if
+           if lines-on-page >= lines-per-page
+               perform write-report-heading
+           end-if
+           move spaces to detail-line
+           move sw-country to dl-country
+           move sw-city to dl-city
+           move sw-code to dl-code
+           move sw-name to dl-name
+           write report-rec from detail-line
+           add 1 to lines-on-page
+           add 1 to country-count
+           add 1 to grand-total-count
+       .
+
+       check-for-page-break section.
+           if lines-on-page >= lines-per-page or page-number = 0
+               perform write-report-heading
+           end-if
+       .
+
+       write-report-heading section.
+           add 1 to page-number
+           move page-number to heading-page-number
+           if page-number > 1
+               write report-rec from spaces
+           end-if
+           write report-rec from heading-line-1
+           write report-rec from heading-line-2
+           write report-rec from spaces
+           move 3 to lines-on-page
+       .
+
+       write-country-subtotal section.
+           move spaces to subtotal-line
+           move current-country to st-country
+           move country-count to st-count
+           write report-rec from spaces
+           write report-rec from subtotal-line
+           write report-rec from spaces
+           add 3 to lines-on-page
+       .
+
+       write-grand-total section.
+           move spaces to report-rec
+           write report-rec
+           string "GRAND TOTAL AIRPORTS: " delimited by size
+                  grand-total-count delimited by size
+                  into report-rec
+           write report-rec
+       .
+
+       open-report-file section.
+           display report-dat upon environment-name
+           accept report-file-name from environment-value
+           open output report-file
+           move 0 to page-number
+       .
+
+       close-report-file section.
+           close report-file
+       .
+
+       end program airlist.
