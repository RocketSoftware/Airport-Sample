@@ -0,0 +1,214 @@
+      ******************************************************************
+      *
+      * (C) Copyright 1984-2024 Rocket Software, Inc. or one of its affiliates. All Rights Reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *
+      * A thin JSON-in/JSON-out entry point in front of AIRCODE, for
+      * callers that would rather post a request body than link into
+      * the LINKAGE SECTION parameter list directly. Covers the three
+      * read-only lookups: get-details, get-distance, get-matches.
+      *
+      * Request shape (any of the three key names may be present,
+      * in any order):
+      *
+      *     {"function":"details","airport1":"MAD"}
+      *     {"function":"distance","airport1":"MAD","airport2":"LHR"}
+      *     {"function":"matches","prefix":"MA"}
+      *
+      * This build's runtime doesn't carry the JSON GENERATE/PARSE
+      * verbs, so the request is picked apart and the response is
+      * built up with plain STRING/UNSTRING and INSPECT, the same way
+      * the rest of this system builds delimited text.
+      *
+      ******************************************************************
+       program-id. airjson.
+
+       data division.
+       working-storage section.
+       copy "airparams.cpy" replacing ==(ap-prefix)== by ==wj==.
+       01 wj-rec.
+       copy "airrec.cpy" replacing ==(prefix)== by ==wj==.
+
+       01 search-key                   pic x(20).
+       01 search-result                pic x(40).
+       01 key-length                   pic 9(3).
+       01 value-start-pos               pic 9(4).
+       01 chars-before-key             pic 9(4).
+       01 chars-before-quote           pic 9(4).
+       01 request-length                pic 9(4).
+
+       01 req-function-text            pic x(10).
+       01 match-idx                    pic 9(2).
+       01 response-work                pic x(2000).
+
+       linkage section.
+       01 lnk-json-request             pic x(400).
+       01 lnk-json-response            pic x(2000).
+
+       procedure division using by reference lnk-json-request
+                                by reference lnk-json-response.
+       main section.
+           move spaces to lnk-json-response
+           move '"function":"' to search-key
+           perform extract-json-value
+           move search-result to req-function-text
+
+           move '"airport1":"' to search-key
+           perform extract-json-value
+           move search-result to wj-airport1
+
+           move '"airport2":"' to search-key
+           perform extract-json-value
+           move search-result to wj-airport2
+
+           move '"prefix":"' to search-key
+           perform extract-json-value
+           move search-result to wj-prefix-text
+
+           set open-file to true
+           perform call-aircode-program
+
+           evaluate function upper-case(req-function-text)
+               when "DETAILS"
+                   set get-details to true
+                   perform call-aircode-program
+                   perform build-details-response
+               when "DISTANCE"
+                   set get-distance to true
+                   perform call-aircode-program
+                   perform build-distance-response
+               when "MATCHES"
+                   set get-matches to true
+                   perform call-aircode-program
+                   perform build-matches-response
+               when other
+                   string '{"error":"unknown function"}' delimited
+                       by size into lnk-json-response
+           end-evaluate
+
+           set close-file to true
+           perform call-aircode-program
+
+           exit program
+       .
+
+       extract-json-value section.
+       *> finds search-key in the request and copies the quoted value
+       *> that follows it into search-result; leaves search-result
+       *> blank when the key isn't present at all.
+           move spaces to search-result
+           move function length(function trim(search-key))
+               to key-length
+           move function length(function trim(lnk-json-request))
+               to request-length
+           move 0 to chars-before-key
+           inspect lnk-json-request tallying chars-before-key
+               for characters before initial
+                   function trim(search-key)
+           if chars-before-key < request-length
+               compute value-start-pos =
+                   chars-before-key + key-length + 1
+               move 0 to chars-before-quote
+               inspect lnk-json-request(value-start-pos:)
+                   tallying chars-before-quote
+                   for characters before initial '"'
+               if chars-before-quote > 0
+                   move lnk-json-request(value-start-pos:
+                                          chars-before-quote)
+                       to search-result
+               end-if
+           end-if
+       .
+
+       build-details-response section.
+           if wj-code of wj-rec not = spaces
+               string '{"code":"' delimited by size
+                      wj-code of wj-rec delimited by space
+                      '","name":"' delimited by size
+                      function trim(wj-name of wj-rec) delimited
+                          by size
+                      '","city":"' delimited by size
+                      function trim(wj-city of wj-rec) delimited
+                          by size
+                      '","country":"' delimited by size
+                      function trim(wj-country of wj-rec) delimited
+                          by size
+                      '"}' delimited by size
+                      into lnk-json-response
+           else
+               string '{"error":"airport not found"}' delimited
+                   by size into lnk-json-response
+           end-if
+       .
+
+       build-distance-response section.
+           if wj-file-status = "00"
+               move spaces to response-work
+               string '{"distance_km":' delimited by size
+                      distance-km delimited by size
+                      ',"distance_miles":' delimited by size
+                      distance-miles delimited by size
+                      ',"bearing_deg":' delimited by size
+                      distance-bearing delimited by size
+                      '}' delimited by size
+                      into response-work
+               move response-work to lnk-json-response
+           else
+               string '{"error":"one or both airports not found"}'
+                   delimited by size into lnk-json-response
+           end-if
+       .
+
+       build-matches-response section.
+           move spaces to response-work
+           string '{"matches":[' delimited by size into response-work
+           perform varying match-idx from 1 by 1 until match-idx > 10
+               if wj-matched-codes(match-idx) not = spaces
+                   if match-idx > 1
+                       string response-work delimited by size
+                              ',' delimited by size
+                              into response-work
+                   end-if
+                   string response-work delimited by size
+                          '"' delimited by size
+                          function trim(wj-matched-codes(match-idx))
+                              delimited by size
+                          '"' delimited by size
+                          into response-work
+               end-if
+           end-perform
+           string response-work delimited by size
+                  ']}' delimited by size
+                  into response-work
+           move response-work to lnk-json-response
+       .
+
+       call-aircode-program section.
+           call "aircode" using by value wj-function
+                                by value wj-airport1
+                                by value wj-airport2
+                                by value wj-prefix-text
+                                by reference wj-rec
+                                by reference wj-distance-result
+                                by reference wj-matched-codes-array
+                                by reference wj-file-status
+                                by reference wj-message
+                                by reference wj-itinerary-count
+                                by reference wj-itinerary-codes
+                                by reference wj-itinerary-result
+                                by reference wj-nearest-count
+                                by reference wj-nearest-results
+                                by reference wj-continue-after-code
+                                by reference wj-more-matches
+                                by reference wj-operator-id
+                                by reference wj-airline-count
+                                by reference wj-airline-results
+                                by value wj-size-filter
+                                by reference wj-preferred-unit
+       .
+
+       end program airjson.
