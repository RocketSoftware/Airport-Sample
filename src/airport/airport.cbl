@@ -7,11 +7,12 @@
       *
       ******************************************************************
 
-       program-id airport.
+       program-id. airport.
        data division.
 
        working-storage section.
        01  user-input      pic x(80).
+       78  operator-dat    value "dd_operator_id".
 
        local-storage section.
        copy "airparams.cpy" replacing ==(ap-prefix)== by ==ls==.
@@ -19,30 +20,80 @@
        copy "airrec.cpy" replacing ==(prefix)== by ==ap==.
        01 pp procedure-pointer.
        01 ls-from-to-msg        pic x(30).
+       01 ls-itin-leg-text      pic x(35) occurs 9.
+       01 ls-itin-idx           pic 9(2).
+       01 ls-status-message     pic x(35).
+       01 ls-more-matches-msg   pic x(35).
+       01 ls-page-command       pic x.
+       01 ls-last-page-code     pic x(4).
+       01 ls-local-time-display pic x(8).
+       01 ls-now                pic x(21).
+       01 ls-system-hh          pic 99.
+       01 ls-system-mm          pic 99.
+       01 ls-offset-sign        pic x.
+       01 ls-offset-hh          pic 99.
+       01 ls-offset-mm          pic 99.
+       01 ls-utc-minutes        pic s9(5).
+       01 ls-local-minutes      pic s9(5).
+       01 ls-dest-offset-mins   pic s9(5).
+       01 ls-display-hh         pic 99.
+       01 ls-display-mm         pic 99.
+       01 ls-recent-lookups     pic x(12) occurs 5.
+       01 ls-recall-select      pic 9.
+       01 ls-recall-text        pic x(12).
+       01 recent-dup-idx        pic 9.
+       01 recent-dup-found      pic 9.
+       01 recent-insert-slot    pic 9.
+       01 recent-shift-idx      pic 9.
+       01 ls-preferred-unit-label pic x(2).
        screen section.
        copy "distscrn.ss".
        copy "distrec.ss".
        copy "DISTSRCH.ss".
+       copy "distitin.ss".
 
        procedure division.
            set pp to entry "aircode"
 
            display spaces upon crt
 
+           display operator-dat upon environment-name
+           accept ls-operator-id from environment-value
+
            set open-file to true
            perform call-aircode-program
 
            if ls-file-status = "00"
                move spaces to ls-airport1 ls-airport2 ls-from-to-msg
                move zero to distance-km distance-miles
+                            distance-nautical-miles distance-bearing
+                            distance-flight-hours
+                            distance-flight-minutes
+               evaluate true
+                   when unit-miles
+                       move "MI" to ls-preferred-unit-label
+                   when unit-nm
+                       move "NM" to ls-preferred-unit-label
+                   when other
+                       move "KM" to ls-preferred-unit-label
+               end-evaluate
                display G-DISTSCRN
                perform until exit
                    accept G-DISTSCRN
 
+                   if ls-recall-select >= 1 and ls-recall-select <= 5
+                       perform recall-recent-lookup
+                   end-if
+
                    if ls-airport1 = spaces
                        exit perform
                    end-if
 
+                   perform check-for-itinerary-legs
+
+                   if ls-itinerary-count > 2
+                       perform call-itinerary-distance
+                   else
                    if ls-airport2 not = spaces
                        set get-distance to true
                        move spaces to ls-from-to-msg
@@ -53,6 +104,13 @@
                        end-string
                        perform call-aircode-program
                        if ls-file-status equal "00"
+                           move spaces to ls-recall-text
+                           string ls-airport1 delimited by space
+                                  "-" delimited by size
+                                  ls-airport2 delimited by space
+                                  into ls-recall-text
+                           end-string
+                           perform record-recent-lookup
                            move spaces to ls-airport1 ls-airport2
                            display G-DISTSCRN
                        else
@@ -64,21 +122,26 @@
                        perform call-aircode-program
 
                        if ap-code OF ls-rec <> " "
+                           move spaces to ls-recall-text
+                           move ap-code of ls-rec to ls-recall-text
+                           perform record-recent-lookup
+                           perform compute-local-time
                            display G-DISTREC
                            move spaces to ls-airport1 ls-airport2
                        else
-                           move spaces to ls-matched-codes-array
-                           move ls-airport1 to ls-prefix-text
-                           set get-matches to true
-                           perform call-aircode-program
+                           *> aircode's own get-details already comes
+                           *> back with a "did you mean" pick list off
+                           *> a mistyped code, so no second round trip
+                           *> is needed here.
                            if ls-matched-codes(1) equal spaces
                                perform display-invalid-code
                            else
-                               display G-DISTSRCH
+                               perform display-match-page
                            end-if
-                           
+
                        end-if
                    end-if
+                   end-if
                end-perform
 
                set close-file to true
@@ -86,11 +149,208 @@
            end-if
        .
 
+       check-for-itinerary-legs section.
+       *> counts how many stops were keyed in on G-DISTSCRN: airport1
+       *> and airport2 plus any of the optional extra stop fields.
+           move spaces to ls-itinerary-codes(1) ls-itinerary-codes(2)
+           move ls-airport1 to ls-itinerary-codes(1)
+           move ls-airport2 to ls-itinerary-codes(2)
+           move 2 to ls-itinerary-count
+           if ls-airport2 not = spaces
+               perform varying ls-itin-idx from 3 by 1
+                       until ls-itin-idx > 10
+                   if ls-itinerary-codes(ls-itin-idx) not = spaces
+                       move ls-itin-idx to ls-itinerary-count
+                   end-if
+               end-perform
+           end-if
+       .
+
+       call-itinerary-distance section.
+           set get-itinerary-distance to true
+           perform call-aircode-program
+           if ls-file-status equal "00"
+               perform build-itinerary-leg-text
+               display G-ITINSCRN
+               move spaces to ls-airport1 ls-airport2
+               perform varying ls-itin-idx from 3 by 1
+                       until ls-itin-idx > 10
+                   move spaces to ls-itinerary-codes(ls-itin-idx)
+               end-perform
+               display G-DISTSCRN
+           else
+               perform display-invalid-code
+           end-if
+       .
+
+       build-itinerary-leg-text section.
+           move spaces to ls-itin-leg-text(1) ls-itin-leg-text(2)
+                          ls-itin-leg-text(3) ls-itin-leg-text(4)
+                          ls-itin-leg-text(5) ls-itin-leg-text(6)
+                          ls-itin-leg-text(7) ls-itin-leg-text(8)
+                          ls-itin-leg-text(9)
+           perform varying ls-itin-idx from 1 by 1
+                   until ls-itin-idx >= ls-itinerary-count
+               string ls-itinerary-codes(ls-itin-idx) delimited by space
+                      " -> " delimited by size
+                      ls-itinerary-codes(ls-itin-idx + 1)
+                          delimited by space
+                      into ls-itin-leg-text(ls-itin-idx)
+               end-string
+           end-perform
+       .
+
+       compute-local-time section.
+       *> the destination's local time from the system clock's current
+       *> UTC time plus the airport's own UTC offset, since G-DISTREC
+       *> is showing a code that may be nowhere near this terminal.
+           move function current-date to ls-now
+           move ls-now(9:2) to ls-system-hh
+           move ls-now(11:2) to ls-system-mm
+           move ls-now(16:1) to ls-offset-sign
+           move ls-now(17:2) to ls-offset-hh
+           move ls-now(19:2) to ls-offset-mm
+           compute ls-utc-minutes = ls-system-hh * 60 + ls-system-mm
+           if ls-offset-sign = "-"
+               compute ls-utc-minutes =
+                   ls-utc-minutes + (ls-offset-hh * 60 + ls-offset-mm)
+           else
+               compute ls-utc-minutes =
+                   ls-utc-minutes - (ls-offset-hh * 60 + ls-offset-mm)
+           end-if
+           compute ls-dest-offset-mins =
+               ap-utc-offset of ls-rec * 60
+           compute ls-local-minutes =
+               function mod(ls-utc-minutes + ls-dest-offset-mins
+                            + 1440, 1440)
+           compute ls-display-hh = ls-local-minutes / 60
+           compute ls-display-mm = function mod(ls-local-minutes, 60)
+           move spaces to ls-local-time-display
+           string ls-display-hh delimited by size
+                  ":" delimited by size
+                  ls-display-mm delimited by size
+                  into ls-local-time-display
+       .
+
+       display-match-page section.
+       *> shows one page of DISTSRCH matches and lets the agent step
+       *> through further pages while lnk-more-matches keeps coming
+       *> back "Y", resuming the search after the last code shown.
+           perform build-more-matches-message
+           display G-DISTSRCH
+           move spaces to ls-page-command
+           perform until not more-matches-available
+                   or ls-page-command not = "Y"
+               accept G-DISTSRCH
+               if more-matches-available and ls-page-command = "Y"
+                   unstring ls-matched-codes(10) delimited by space
+                       into ls-last-page-code
+                   end-unstring
+                   move ls-last-page-code to ls-continue-after-code
+                   move spaces to ls-matched-codes-array
+                   set get-matches to true
+                   perform call-aircode-program
+                   perform build-more-matches-message
+                   display G-DISTSRCH
+                   move spaces to ls-page-command
+               end-if
+           end-perform
+       .
+
+       build-more-matches-message section.
+           if more-matches-available
+               move "More matches available" to ls-more-matches-msg
+           else
+               move spaces to ls-more-matches-msg
+           end-if
+       .
+
+       record-recent-lookup section.
+       *> keeps the last 5 distinct lookups - pairs as CODE1-CODE2,
+       *> single-airport queries as just the code - available for
+       *> one-key recall off G-DISTSCRN, most recent first.
+           move 0 to recent-dup-found
+           perform varying recent-dup-idx from 1 by 1
+                   until recent-dup-idx > 5
+               if ls-recent-lookups(recent-dup-idx) = ls-recall-text
+                   move 1 to recent-dup-found
+                   move recent-dup-idx to recent-insert-slot
+               end-if
+           end-perform
+           if recent-dup-found = 0
+               move 5 to recent-insert-slot
+           end-if
+           perform varying recent-shift-idx from recent-insert-slot
+                   by -1 until recent-shift-idx <= 1
+               move ls-recent-lookups(recent-shift-idx - 1)
+                   to ls-recent-lookups(recent-shift-idx)
+           end-perform
+           move ls-recall-text to ls-recent-lookups(1)
+       .
+
+       recall-recent-lookup section.
+       *> pulls a prior lookup back onto G-DISTSCRN's input fields so
+       *> the agent doesn't have to retype it.
+           move spaces to ls-airport1 ls-airport2
+           unstring ls-recent-lookups(ls-recall-select) delimited by "-"
+               into ls-airport1 ls-airport2
+           end-unstring
+           move 0 to ls-recall-select
+       .
+
        display-invalid-code section.
-           display "Invalid IATA code" at 1908 
+           perform translate-file-status
+           display ls-status-message at 1908
                    with foreground-color 04
            .
 
+       translate-file-status section.
+       *> breaks the two-digit VSAM-style file status into the text an
+       *> agent actually needs, rather than one blanket "invalid code"
+       *> for every possible cause.
+           evaluate ls-file-status(1:1)
+               when "1"
+                   move "Airport code not found" to ls-status-message
+               when "2"
+                   evaluate ls-file-status(2:1)
+                       when "2"
+                           move "Duplicate airport code"
+                               to ls-status-message
+                       when "3"
+                           move "Airport code not found"
+                               to ls-status-message
+                       when other
+                           move "Airport file key error"
+                               to ls-status-message
+                   end-evaluate
+               when "3"
+                   evaluate ls-file-status(2:1)
+                       when "5"
+                           move "Airport file not found"
+                               to ls-status-message
+                       when "7"
+                           move "Airport file open mode conflict"
+                               to ls-status-message
+                       when other
+                           move "Airport file I/O error"
+                               to ls-status-message
+                   end-evaluate
+               when "4"
+                   move "Airport file not opened" to ls-status-message
+               when "9"
+                   evaluate ls-file-status(2:1)
+                       when "1"
+                           move "Not authorized for maintenance"
+                               to ls-status-message
+                       when other
+                           move "Airport file error"
+                               to ls-status-message
+                   end-evaluate
+               when other
+                   move "Invalid IATA code" to ls-status-message
+           end-evaluate
+       .
+
        call-aircode-program section.
            call "aircode" using by value ls-function
                                 by value ls-airport1
@@ -100,6 +360,19 @@
                                 by reference ls-distance-result
                                 by reference ls-matched-codes-array
                                 by reference ls-file-status
+                                by reference ls-message
+                                by reference ls-itinerary-count
+                                by reference ls-itinerary-codes
+                                by reference ls-itinerary-result
+                                by reference ls-nearest-count
+                                by reference ls-nearest-results
+                                by reference ls-continue-after-code
+                                by reference ls-more-matches
+                                by reference ls-operator-id
+                                by reference ls-airline-count
+                                by reference ls-airline-results
+                                by value ls-size-filter
+                                by reference ls-preferred-unit
        .
 
-       end program.
+       end program airport.
