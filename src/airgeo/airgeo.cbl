@@ -0,0 +1,271 @@
+      ******************************************************************
+      *
+      * (C) Copyright 1984-2024 Rocket Software, Inc. or one of its affiliates. All Rights Reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *
+      * Exports a set of airports for mapping, one IATA code per input
+      * line, as either GeoJSON (a FeatureCollection of Points) or KML
+      * (a Document of Placemarks) - dd_geo_format selects which, with
+      * GeoJSON as the default. Closed airports and codes not found are
+      * skipped rather than rejecting the whole run.
+      *
+      ******************************************************************
+       program-id. airgeo.
+
+       select code-file assign code-file-name
+           organization line sequential
+           file status is code-status.
+
+       select airfile assign airfile-name
+           organization indexed
+           record key is f-code with no duplicates
+           alternate record key is f-icao with duplicates
+           alternate record key is f-city with duplicates
+           alternate record key is f-country with duplicates
+           file status is file-status
+           access dynamic.
+
+       select geo-file assign geo-file-name
+           organization line sequential
+           file status is geo-status.
+
+       data division.
+       fd code-file.
+       01 code-rec                     pic x(4).
+
+       fd airfile.
+       01 f-rec.
+       copy "airrec.cpy" replacing ==(prefix)== by ==f==.
+
+       fd geo-file.
+       01 geo-rec                      pic x(200).
+
+       working-storage section.
+       01 code-status                  pic xx.
+       01 file-status                  pic xx.
+       01 geo-status                   pic xx.
+       78 code-dat                     value "dd_geo_codes".
+       78 airport-dat                  value "dd_airports".
+       78 geo-dat                      value "dd_geo_out".
+       78 format-dat                   value "dd_geo_format".
+
+       01 geo-format                   pic x(7).
+           88 geo-format-is-kml        value "KML".
+
+       01 more-code-input              pic x value "Y".
+           88 no-more-code-input       value "N".
+       01 airport-found                pic 9.
+       01 first-feature                pic x value "Y".
+           88 is-first-feature         value "Y".
+
+       01 decimal-degrees              comp-2.
+       01  file-angle.
+             07  fa-sign       pic x.
+             07  fa-degs       pic 9(3).
+             07  fa-mins       pic 9(6).
+       01 fp-helper                    comp-2.
+
+       01 lat-decimal                  comp-2.
+       01 long-decimal                 comp-2.
+       01 lat-edit                     pic -999.999999.
+       01 long-edit                    pic -999.999999.
+
+       01 detail-line                  pic x(200).
+
+       01 export-counters.
+           03 codes-exported           pic 9(7) value 0.
+           03 codes-skipped            pic 9(7) value 0.
+
+       procedure division.
+       main section.
+           perform open-files
+           if geo-format-is-kml
+               perform write-kml-export
+           else
+               perform write-geojson-export
+           end-if
+           perform close-files
+           perform display-summary
+           stop run
+       .
+
+       open-files section.
+           display format-dat upon environment-name
+           accept geo-format from environment-value
+           move function upper-case(geo-format) to geo-format
+
+           display code-dat upon environment-name
+           accept code-file-name from environment-value
+           open input code-file
+
+           display airport-dat upon environment-name
+           accept airfile-name from environment-value
+           open input airfile
+
+           display geo-dat upon environment-name
+           accept geo-file-name from environment-value
+           open output geo-file
+       .
+
+       read-next-code section.
+           read code-file into code-rec
+               at end
+                   move "N" to more-code-input
+           end-read
+       .
+
+       lookup-code section.
+           move 0 to airport-found
+           move function upper-case(code-rec) to f-code
+           read airfile
+               invalid key
+                   continue
+               not invalid key
+                   if not f-closed
+                       move 1 to airport-found
+                   end-if
+           end-read
+       .
+
+       convert-to-decimal-degrees section.
+       *> the same file-angle-to-degrees conversion aircode's
+       *> convert-angle uses, minus the final radians step.
+           if fa-mins = 0
+               move 1 to fa-mins
+           end-if
+
+           move fa-mins to fp-helper
+           perform until fp-helper < 1.0
+               compute fp-helper = fp-helper * .1
+           end-perform
+
+           compute fp-helper = fp-helper * 60
+           move fp-helper to fa-mins
+
+           compute decimal-degrees = fa-degs + (fa-mins / 60)
+           if fa-sign = "-"
+               multiply -1 by decimal-degrees
+           end-if
+       .
+
+       build-decimal-coordinates section.
+           move f-latitude to file-angle
+           perform convert-to-decimal-degrees
+           move decimal-degrees to lat-decimal
+           move f-longitude to file-angle
+           perform convert-to-decimal-degrees
+           move decimal-degrees to long-decimal
+           move lat-decimal to lat-edit
+           move long-decimal to long-edit
+       .
+
+       write-geojson-export section.
+           move spaces to detail-line
+           string '{"type":"FeatureCollection","features":['
+               delimited by size into detail-line
+           write geo-rec from detail-line
+
+           move "Y" to more-code-input
+           perform read-next-code
+           perform until no-more-code-input
+               perform lookup-code
+               if airport-found = 1
+                   perform write-geojson-feature
+                   add 1 to codes-exported
+               else
+                   add 1 to codes-skipped
+               end-if
+               perform read-next-code
+           end-perform
+
+           move spaces to detail-line
+           string "]}" delimited by size into detail-line
+           write geo-rec from detail-line
+       .
+
+       write-geojson-feature section.
+           perform build-decimal-coordinates
+           move spaces to detail-line
+           if not is-first-feature
+               string "," delimited by size into detail-line
+           end-if
+           move "N" to first-feature
+           string detail-line delimited by size
+                  '{"type":"Feature","properties":{"code":"'
+                      delimited by size
+                  f-code delimited by space
+                  '","name":"' delimited by size
+                  function trim(f-name) delimited by size
+                  '"},"geometry":{"type":"Point","coordinates":['
+                      delimited by size
+                  function trim(long-edit) delimited by size
+                  "," delimited by size
+                  function trim(lat-edit) delimited by size
+                  "]}}" delimited by size
+                  into detail-line
+           write geo-rec from detail-line
+       .
+
+       write-kml-export section.
+           move spaces to detail-line
+           string '<?xml version="1.0" encoding="UTF-8"?>'
+               delimited by size into detail-line
+           write geo-rec from detail-line
+           move spaces to detail-line
+           string '<kml xmlns="http://www.opengis.net/kml/2.2">'
+               '<Document>' delimited by size into detail-line
+           write geo-rec from detail-line
+
+           move "Y" to more-code-input
+           perform read-next-code
+           perform until no-more-code-input
+               perform lookup-code
+               if airport-found = 1
+                   perform write-kml-placemark
+                   add 1 to codes-exported
+               else
+                   add 1 to codes-skipped
+               end-if
+               perform read-next-code
+           end-perform
+
+           move spaces to detail-line
+           string "</Document></kml>" delimited by size
+               into detail-line
+           write geo-rec from detail-line
+       .
+
+       write-kml-placemark section.
+           perform build-decimal-coordinates
+           move spaces to detail-line
+           string "<Placemark><name>" delimited by size
+                  f-code delimited by space
+                  " - " delimited by size
+                  function trim(f-name) delimited by size
+                  "</name><Point><coordinates>" delimited by size
+                  function trim(long-edit) delimited by size
+                  "," delimited by size
+                  function trim(lat-edit) delimited by size
+                  "</coordinates></Point></Placemark>" delimited
+                      by size
+                  into detail-line
+           write geo-rec from detail-line
+       .
+
+       display-summary section.
+           display "Airport map export complete"
+           display "  Codes exported : " codes-exported
+           display "  Codes skipped  : " codes-skipped
+       .
+
+       close-files section.
+           close code-file
+           close airfile
+           close geo-file
+       .
+
+       end program airgeo.
